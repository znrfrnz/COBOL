@@ -9,28 +9,98 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO "OUTFILE.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT EXCPFILE ASSIGN TO "EXCEPTIONS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BALFWD-IN ASSIGN TO "BALFWD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALFWD-STATUS.
+           SELECT BALFWD-OUT ASSIGN TO "BALFWD-OUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DORMFILE ASSIGN TO "DORMSCR.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTMAST ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE.
-       01  REC-IN. 
+       01  REC-IN.
            05 ACCNO-IN             PIC X(3).
            05 FILLER               PIC X(1).
            05 ACCNAME-IN           PIC X(25).
            05 TC                   PIC X(1).
            05 AMOUNT               PIC 9(5)V99.
-      
+
        FD  OUTFILE.
        01  OUTREC                  PIC X(80).
-      
-       WORKING-STORAGE SECTION. 
+
+       FD  EXCPFILE.
+       01  EXCPREC                 PIC X(80).
+
+       FD  BALFWD-IN.
+       01  BALFWD-IN-REC.
+           05 BALFWD-IN-ACCNO      PIC X(3).
+           05 FILLER               PIC X(1).
+           05 BALFWD-IN-BAL        PIC S9(7)V99.
+
+       FD  BALFWD-OUT.
+       01  BALFWD-OUT-REC.
+           05 BALFWD-OUT-ACCNO     PIC X(3).
+           05 FILLER               PIC X(1).
+           05 BALFWD-OUT-BAL       PIC S9(7)V99.
+
+       FD  DORMFILE.
+       01  DORMREC                 PIC X(80).
+
+       FD  CUSTMAST.
+       01  CUSTMAST-REC.
+           05 CM-ACCNO             PIC X(3).
+           05 FILLER               PIC X(1).
+           05 CM-ACCNAME           PIC X(25).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC                PIC X(80).
+
+       WORKING-STORAGE SECTION.
        01  WS-EOF                  PIC X(3) VALUE 'NO '.
-       01  WS-BAL                  PIC 9(7)V99 VALUE 0.
+       01  WS-SEQ-ABORT            PIC X(3) VALUE 'NO '.
+       01  WS-BAL                  PIC S9(7)V99 VALUE 0.
        01  WS-TACCNO               PIC X(3) VALUE SPACES.
        01  WS-TACCNAME             PIC X(25) VALUE SPACES.
        01  WS-DCTR                 PIC 9(5) VALUE 0.
        01  WS-BCTR                 PIC 9(9)V99 VALUE 0.
-      
+       01  WS-EXCCTR               PIC 9(5) VALUE 0.
+       01  WS-BALFWD-EOF           PIC X(3) VALUE 'NO '.
+       01  WS-BALFWD-STATUS        PIC XX VALUE SPACES.
+       01  WS-DORM-THRESHOLD       PIC 9(7)V99 VALUE 500.00.
+       01  WS-DORM-CTR             PIC 9(5) VALUE 0.
+       01  WS-DORM-COPY-EOF        PIC X(3) VALUE 'NO '.
+
+       01  WS-CUSTMAST-STATUS      PIC XX VALUE SPACES.
+       01  WS-CUSTMAST-EOF         PIC X(3) VALUE 'NO '.
+       01  WS-CUSTMAST-COUNT       PIC 9(4) VALUE 0.
+       01  WS-CUSTMAST-IDX         PIC 9(4) VALUE 0.
+       01  WS-CUSTMAST-FOUND       PIC X(3) VALUE 'NO '.
+
+       01  CUSTMAST-TABLE.
+           05 CUSTMAST-ENTRY OCCURS 500 TIMES.
+              10 CM-TBL-ACCNO      PIC X(3).
+              10 CM-TBL-ACCNAME    PIC X(25).
+
+       01  WS-AUDIT-STATUS         PIC XX VALUE SPACES.
+       01  WS-RUN-STAMP            PIC X(14) VALUE SPACES.
+
+       01  AUDIT-LINE.
+           05 AUD-PROGRAM           PIC X(10) VALUE 'ACTIVITY3'.
+           05 AUD-RUNSTAMP          PIC X(14).
+           05 AUD-ACCNO             PIC X(10).
+           05 AUD-TRANSCODE         PIC X(1).
+           05 AUD-AMOUNT            PIC Z(6)9.99.
+
        01  REC-OUT.
            05 FILLER               PIC X(12) VALUE SPACES. 
            05 ACCNO-OUT            PIC X(3).
@@ -38,7 +108,9 @@
            05 ACCNAME-OUT          PIC X(25). 
            05 FILLER               PIC X(4) VALUE SPACES.
            05 BAL-OUT              PIC ZZZ,ZZZ,ZZ9.99.
-           05 FILLER               PIC X(12) VALUE SPACES.
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 BAL-OD-FLAG          PIC X(2).
+           05 FILLER               PIC X(9) VALUE SPACES.
        
        01  HEADER-LINE-1.
            05 FILLER               PIC X(30) VALUE SPACES.
@@ -69,67 +141,182 @@
        
        01  TOTBREC.
            05 FILLER               PIC X(12) VALUE SPACES.
-           05 FILLER               PIC X(28) 
+           05 FILLER               PIC X(28)
               VALUE "TOTAL ACCUMULATED BALANCES: ".
            05 BCTR-OUT             PIC ZZZ,ZZZ,ZZ9.99.
-           05 FILLER               PIC X(29) VALUE SPACES. 
-       
+           05 FILLER               PIC X(29) VALUE SPACES.
+
+       01  EXCP-HEADER-1.
+           05 FILLER               PIC X(25) VALUE SPACES.
+           05 FILLER               PIC X(30)
+              VALUE "Account Transaction Exceptions".
+           05 FILLER               PIC X(25) VALUE SPACES.
+
+       01  EXCP-HEADER-2.
+           05 FILLER               PIC X(12) VALUE SPACES.
+           05 FILLER               PIC X(11) VALUE "Account No.".
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 FILLER               PIC X(6) VALUE "Reason".
+           05 FILLER               PIC X(14) VALUE SPACES.
+           05 FILLER               PIC X(6) VALUE "Detail".
+           05 FILLER               PIC X(25) VALUE SPACES.
+
+       01  EXCP-LINE.
+           05 FILLER               PIC X(12) VALUE SPACES.
+           05 EXCP-ACCNO-OUT       PIC X(3).
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 EXCP-REASON-OUT      PIC X(20).
+           05 EXCP-DETAIL-OUT      PIC X(25).
+           05 FILLER               PIC X(10) VALUE SPACES.
+
+       01  TOTEXCREC.
+           05 FILLER               PIC X(12) VALUE SPACES.
+           05 FILLER               PIC X(20)
+              VALUE "TOTAL EXCEPTIONS:   ".
+           05 EXCCTR-OUT           PIC Z,ZZ9.
+           05 FILLER               PIC X(44) VALUE SPACES.
+
+       01  DORM-HEADER-1.
+           05 FILLER               PIC X(28) VALUE SPACES.
+           05 FILLER               PIC X(24)
+              VALUE "Dormant Accounts Listing".
+           05 FILLER               PIC X(28) VALUE SPACES.
+
+       01  DORM-HEADER-2.
+           05 FILLER               PIC X(12) VALUE SPACES.
+           05 FILLER               PIC X(11) VALUE "Account No.".
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE "Account Name".
+           05 FILLER               PIC X(18) VALUE SPACES.
+           05 FILLER               PIC X(7) VALUE "Balance".
+           05 FILLER               PIC X(10) VALUE SPACES.
+
+       01  DORM-LINE.
+           05 FILLER               PIC X(12) VALUE SPACES.
+           05 DORM-ACCNO-OUT       PIC X(3).
+           05 FILLER               PIC X(13) VALUE SPACES.
+           05 DORM-ACCNAME-OUT     PIC X(25).
+           05 FILLER               PIC X(4) VALUE SPACES.
+           05 DORM-BAL-OUT         PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 DORM-OD-FLAG         PIC X(2).
+           05 FILLER               PIC X(9) VALUE SPACES.
+
+       01  TOTDORMREC.
+           05 FILLER               PIC X(12) VALUE SPACES.
+           05 FILLER               PIC X(22)
+              VALUE "TOTAL DORMANT ACCTS: ".
+           05 DORMCTR-OUT          PIC Z,ZZ9.
+           05 FILLER               PIC X(42) VALUE SPACES.
+
        PROCEDURE DIVISION. 
-       MAIN-RTN. 
+       MAIN-RTN.
            PERFORM INITIAL-RTN.
            PERFORM PROCESS-RTN UNTIL WS-EOF = 'YES'
-           PERFORM FINISH-RTN
+           IF WS-SEQ-ABORT = 'YES'
+               DISPLAY
+                  'ACCOUNT-TRANSACTION: RUN ABORTED ON SEQUENCE ERROR '
+                  '- DO NOT PROMOTE BALFWD-OUT.DAT FROM THIS RUN'
+               CLOSE DORMFILE
+           ELSE
+               PERFORM FINISH-RTN
+           END-IF
            CLOSE INFILE
-           CLOSE OUTFILE.
-           
+           CLOSE OUTFILE
+           CLOSE EXCPFILE
+           CLOSE BALFWD-IN
+           CLOSE BALFWD-OUT
+           CLOSE AUDIT-FILE.
+
            STOP RUN.
-       
+
        INITIAL-RTN.
            OPEN INPUT INFILE
-           OPEN OUTPUT OUTFILE.
-           
+           OPEN OUTPUT OUTFILE
+           OPEN OUTPUT EXCPFILE.
+
+           OPEN INPUT BALFWD-IN
+           IF WS-BALFWD-STATUS NOT = '00'
+               MOVE 'YES' TO WS-BALFWD-EOF
+           ELSE
+               PERFORM READ-BALFWD-RTN
+           END-IF.
+           OPEN OUTPUT BALFWD-OUT.
+           OPEN OUTPUT DORMFILE.
+
+           PERFORM LOAD-CUSTMAST-RTN.
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-STAMP.
+           PERFORM AUDIT-OPEN-RTN.
+
            WRITE OUTREC FROM HEADER-LINE-1 AFTER ADVANCING PAGE
            WRITE OUTREC FROM HEADER-LINE-2 AFTER ADVANCING 2 LINES
            WRITE OUTREC FROM HEADER-LINE-3 AFTER ADVANCING 1 LINE
            WRITE OUTREC FROM HEADER-LINE-4 AFTER ADVANCING 1 LINE.
-           
+
+           WRITE EXCPREC FROM EXCP-HEADER-1 AFTER ADVANCING PAGE
+           WRITE EXCPREC FROM EXCP-HEADER-2 AFTER ADVANCING 2 LINES.
+
            READ INFILE
               AT END MOVE 'YES' TO WS-EOF
            END-READ
-        
+
            IF WS-EOF NOT = 'YES'
               MOVE ACCNO-IN TO WS-TACCNO
               MOVE ACCNAME-IN TO WS-TACCNAME
+              PERFORM CUSTMAST-CHECK-RTN
+              PERFORM SEED-OPENING-BALANCE
            END-IF.
        
        PROCESS-RTN.
            PERFORM UNTIL WS-EOF = 'YES'
               IF ACCNO-IN = WS-TACCNO
+                  IF ACCNAME-IN NOT = WS-TACCNAME
+                      PERFORM NAME-MISMATCH-RTN
+                  END-IF
+
                   IF TC = 'D'
                       ADD AMOUNT TO WS-BAL
-                  ELSE 
-                      SUBTRACT AMOUNT FROM WS-BAL
+                  ELSE
+                      IF TC = 'W'
+                          SUBTRACT AMOUNT FROM WS-BAL
+                      ELSE
+                          PERFORM INVALID-TC-RTN
+                      END-IF
                   END-IF
-                  
-                  READ INFILE 
+
+                  PERFORM AUDIT-WRITE-RTN
+
+                  READ INFILE
                     AT END MOVE 'YES' TO WS-EOF
                   END-READ
 
                   IF WS-EOF = 'YES'
                       EXIT PERFORM
                   END-IF
-              ELSE 
+              ELSE
+                  PERFORM SEQ-CHECK-RTN
+                  IF WS-SEQ-ABORT = 'YES'
+                      EXIT PERFORM
+                  END-IF
                   PERFORM ACCNT-BREAK-RTN
-         
+
                   IF TC = 'D'
                       ADD AMOUNT TO WS-BAL
-                  ELSE 
-                      SUBTRACT AMOUNT FROM WS-BAL
+                  ELSE
+                      IF TC = 'W'
+                          SUBTRACT AMOUNT FROM WS-BAL
+                      ELSE
+                          PERFORM INVALID-TC-RTN
+                      END-IF
                   END-IF
                   MOVE ACCNO-IN TO WS-TACCNO
                   MOVE ACCNAME-IN TO WS-TACCNAME
-         
-                  READ INFILE 
+                  PERFORM CUSTMAST-CHECK-RTN
+
+                  PERFORM AUDIT-WRITE-RTN
+
+                  READ INFILE
                     AT END MOVE 'YES' TO WS-EOF
                   END-READ
 
@@ -138,23 +325,206 @@
                   END-IF
               END-IF
            END-PERFORM.
+
+       SEQ-CHECK-RTN.
+           IF ACCNO-IN <= WS-TACCNO
+               DISPLAY
+                  'ACCOUNT-TRANSACTION: ACCOUNT SEQUENCE ERROR - '
+                  'INFILE.txt IS NOT SORTED BY ACCOUNT NUMBER'
+               DISPLAY
+                  '  OUT OF SEQUENCE ACCOUNT: ' ACCNO-IN
+                  ' AFTER: ' WS-TACCNO
+               MOVE 16 TO RETURN-CODE
+               MOVE 'YES' TO WS-SEQ-ABORT
+               MOVE 'YES' TO WS-EOF
+           END-IF.
+
+       NAME-MISMATCH-RTN.
+           MOVE ACCNO-IN TO EXCP-ACCNO-OUT.
+           MOVE "NAME MISMATCH" TO EXCP-REASON-OUT.
+           MOVE ACCNAME-IN TO EXCP-DETAIL-OUT.
+           WRITE EXCPREC FROM EXCP-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-EXCCTR.
+
+       INVALID-TC-RTN.
+           MOVE ACCNO-IN TO EXCP-ACCNO-OUT.
+           MOVE "INVALID TRANS CODE" TO EXCP-REASON-OUT.
+           MOVE TC TO EXCP-DETAIL-OUT.
+           WRITE EXCPREC FROM EXCP-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-EXCCTR.
        
        ACCNT-BREAK-RTN.
+           PERFORM WRITE-GROUP-OUTPUT
+           PERFORM SEED-OPENING-BALANCE.
+
+       WRITE-GROUP-OUTPUT.
            MOVE WS-TACCNO TO ACCNO-OUT
            MOVE WS-TACCNAME TO ACCNAME-OUT
            MOVE WS-BAL TO BAL-OUT
-       
+           IF WS-BAL < 0
+               MOVE 'OD' TO BAL-OD-FLAG
+           ELSE
+               MOVE SPACES TO BAL-OD-FLAG
+           END-IF
+
            ADD 1 TO WS-DCTR
            ADD WS-BAL TO WS-BCTR
-       
+
            WRITE OUTREC FROM REC-OUT AFTER ADVANCING 2 LINES
-      
-           MOVE 0 TO WS-BAL.
-       
-       FINISH-RTN. 
+
+           IF WS-BAL < WS-DORM-THRESHOLD
+               PERFORM WRITE-DORMANT-RECORD
+           END-IF
+
+           PERFORM WRITE-BALFWD-UPDATED.
+
+       WRITE-DORMANT-RECORD.
+           MOVE WS-TACCNO TO DORM-ACCNO-OUT
+           MOVE WS-TACCNAME TO DORM-ACCNAME-OUT
+           MOVE WS-BAL TO DORM-BAL-OUT
+           IF WS-BAL < 0
+               MOVE 'OD' TO DORM-OD-FLAG
+           ELSE
+               MOVE SPACES TO DORM-OD-FLAG
+           END-IF
+           WRITE DORMREC FROM DORM-LINE
+           ADD 1 TO WS-DORM-CTR.
+
+       WRITE-BALFWD-UPDATED.
+           MOVE SPACES TO BALFWD-OUT-REC
+           MOVE WS-TACCNO TO BALFWD-OUT-ACCNO
+           MOVE WS-BAL TO BALFWD-OUT-BAL
+           WRITE BALFWD-OUT-REC.
+
+       WRITE-BALFWD-CARRY.
+           MOVE SPACES TO BALFWD-OUT-REC
+           MOVE BALFWD-IN-ACCNO TO BALFWD-OUT-ACCNO
+           MOVE BALFWD-IN-BAL TO BALFWD-OUT-BAL
+           WRITE BALFWD-OUT-REC.
+
+       READ-BALFWD-RTN.
+           READ BALFWD-IN
+              AT END MOVE 'YES' TO WS-BALFWD-EOF
+           END-READ.
+
+       SEED-OPENING-BALANCE.
+           PERFORM UNTIL WS-BALFWD-EOF = 'YES'
+                    OR BALFWD-IN-ACCNO >= ACCNO-IN
+               PERFORM WRITE-BALFWD-CARRY
+               PERFORM READ-BALFWD-RTN
+           END-PERFORM
+
+           IF WS-BALFWD-EOF NOT = 'YES' AND BALFWD-IN-ACCNO = ACCNO-IN
+               MOVE BALFWD-IN-BAL TO WS-BAL
+               PERFORM READ-BALFWD-RTN
+           ELSE
+               MOVE 0 TO WS-BAL
+           END-IF.
+
+       LOAD-CUSTMAST-RTN.
+           OPEN INPUT CUSTMAST
+           IF WS-CUSTMAST-STATUS = '00'
+               PERFORM UNTIL WS-CUSTMAST-EOF = 'YES'
+                   READ CUSTMAST
+                       AT END MOVE 'YES' TO WS-CUSTMAST-EOF
+                   END-READ
+                   IF WS-CUSTMAST-EOF NOT = 'YES'
+                       AND WS-CUSTMAST-COUNT < 500
+                       ADD 1 TO WS-CUSTMAST-COUNT
+                       MOVE CM-ACCNO TO CM-TBL-ACCNO(WS-CUSTMAST-COUNT)
+                       MOVE CM-ACCNAME
+                           TO CM-TBL-ACCNAME(WS-CUSTMAST-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE CUSTMAST
+           END-IF.
+
+       CUSTMAST-CHECK-RTN.
+           IF WS-CUSTMAST-COUNT = 0
+               CONTINUE
+           ELSE
+               MOVE 'NO' TO WS-CUSTMAST-FOUND
+               PERFORM VARYING WS-CUSTMAST-IDX FROM 1 BY 1
+                       UNTIL WS-CUSTMAST-IDX > WS-CUSTMAST-COUNT
+                   IF CM-TBL-ACCNO(WS-CUSTMAST-IDX) = WS-TACCNO
+                       MOVE 'YES' TO WS-CUSTMAST-FOUND
+                       IF CM-TBL-ACCNAME(WS-CUSTMAST-IDX)
+                               NOT = WS-TACCNAME
+                           PERFORM CUSTMAST-MISMATCH-RTN
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-CUSTMAST-FOUND = 'NO'
+                   PERFORM CUSTMAST-UNKNOWN-RTN
+               END-IF
+           END-IF.
+
+       CUSTMAST-MISMATCH-RTN.
+           MOVE WS-TACCNO TO EXCP-ACCNO-OUT.
+           MOVE "NAME/MASTER MISMATCH" TO EXCP-REASON-OUT.
+           MOVE WS-TACCNAME TO EXCP-DETAIL-OUT.
+           WRITE EXCPREC FROM EXCP-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-EXCCTR.
+
+       CUSTMAST-UNKNOWN-RTN.
+           MOVE WS-TACCNO TO EXCP-ACCNO-OUT.
+           MOVE "UNKNOWN ACCOUNT NO." TO EXCP-REASON-OUT.
+           MOVE WS-TACCNAME TO EXCP-DETAIL-OUT.
+           WRITE EXCPREC FROM EXCP-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-EXCCTR.
+
+       AUDIT-OPEN-RTN.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       AUDIT-WRITE-RTN.
+           MOVE SPACES TO AUDIT-LINE.
+           MOVE 'ACTIVITY3' TO AUD-PROGRAM.
+           MOVE WS-RUN-STAMP TO AUD-RUNSTAMP.
+           MOVE ACCNO-IN TO AUD-ACCNO.
+           MOVE TC TO AUD-TRANSCODE.
+           MOVE AMOUNT TO AUD-AMOUNT.
+           WRITE AUDIT-REC FROM AUDIT-LINE.
+
+       FINISH-RTN.
+           IF WS-TACCNO NOT = SPACES
+               PERFORM WRITE-GROUP-OUTPUT
+           END-IF.
+
            MOVE WS-DCTR TO DCTR-OUT
            MOVE WS-BCTR TO BCTR-OUT
-       
+
            WRITE OUTREC FROM TOTDREC AFTER ADVANCING 2 LINES
-           WRITE OUTREC FROM TOTBREC AFTER ADVANCING 1 LINE. 
-           
\ No newline at end of file
+           WRITE OUTREC FROM TOTBREC AFTER ADVANCING 1 LINE.
+
+           MOVE WS-EXCCTR TO EXCCTR-OUT
+           WRITE EXCPREC FROM TOTEXCREC AFTER ADVANCING 2 LINES.
+
+           PERFORM UNTIL WS-BALFWD-EOF = 'YES'
+               PERFORM WRITE-BALFWD-CARRY
+               PERFORM READ-BALFWD-RTN
+           END-PERFORM.
+
+           CLOSE DORMFILE
+           PERFORM APPEND-DORMANT-RTN.
+
+       APPEND-DORMANT-RTN.
+           WRITE OUTREC FROM DORM-HEADER-1 AFTER ADVANCING PAGE
+           WRITE OUTREC FROM DORM-HEADER-2 AFTER ADVANCING 2 LINES
+
+           OPEN INPUT DORMFILE
+           READ DORMFILE
+              AT END MOVE 'YES' TO WS-DORM-COPY-EOF
+           END-READ
+           PERFORM UNTIL WS-DORM-COPY-EOF = 'YES'
+               WRITE OUTREC FROM DORMREC AFTER ADVANCING 1 LINE
+               READ DORMFILE
+                  AT END MOVE 'YES' TO WS-DORM-COPY-EOF
+               END-READ
+           END-PERFORM
+           CLOSE DORMFILE
+
+           MOVE WS-DORM-CTR TO DORMCTR-OUT
+           WRITE OUTREC FROM TOTDORMREC AFTER ADVANCING 2 LINES.
