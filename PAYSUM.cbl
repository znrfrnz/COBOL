@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYSUM.
+       AUTHOR. COBOL-PROGRAMMER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPTTOT-FILE ASSIGN TO "DEPTTOT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPTTOT-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "PAYSUM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPTTOT-FILE.
+       01  DEPTTOT-REC.
+           05 DT-PROGRAM               PIC X(10).
+           05 DT-RUNSTAMP               PIC X(14).
+           05 DT-DEPT-CODE              PIC X(1).
+           05 DT-DEPT-NAME              PIC X(20).
+           05 DT-EMP-COUNT              PIC 9(4).
+           05 DT-FAC-COUNT              PIC 9(4).
+           05 DT-NET-PAY                PIC 9(9)V99.
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DEPTTOT-STATUS            PIC XX VALUE SPACES.
+       01  WS-EOF                       PIC X(3) VALUE 'NO '.
+       01  WS-RUN-COUNT                 PIC 9(5) VALUE 0.
+
+       01  WS-DEPT-COUNT                PIC 9(3) VALUE 0.
+       01  WS-DEPT-IDX                  PIC 9(3) VALUE 0.
+       01  WS-DEPT-FOUND                PIC X(3) VALUE 'NO '.
+
+       01  DEPT-SUM-TABLE.
+           05 DEPT-SUM-ENTRY OCCURS 20 TIMES.
+              10 DS-DEPT-CODE           PIC X(1).
+              10 DS-DEPT-NAME           PIC X(20).
+              10 DS-EMP-COUNT           PIC 9(6).
+              10 DS-FAC-COUNT           PIC 9(6).
+              10 DS-NET-PAY             PIC 9(11)V99.
+
+       01  WS-GRAND-EMP-COUNT           PIC 9(6) VALUE 0.
+       01  WS-GRAND-FAC-COUNT           PIC 9(6) VALUE 0.
+       01  WS-GRAND-NET-PAY             PIC 9(11)V99 VALUE 0.
+
+       01  HEADER-LINE-1.
+           05 FILLER                    PIC X(20) VALUE SPACES.
+           05 FILLER                    PIC X(40)
+              VALUE "Organization-Wide Payroll Summary".
+           05 FILLER                    PIC X(20) VALUE SPACES.
+
+       01  HEADER-LINE-2.
+           05 FILLER                    PIC X(25) VALUE SPACES.
+           05 FILLER                    PIC X(30)
+              VALUE "(Combines All Payroll Runs)".
+           05 FILLER                    PIC X(25) VALUE SPACES.
+
+       01  HEADER-LINE-3.
+           05 FILLER                    PIC X(80) VALUE SPACES.
+
+       01  COLUMN-HEADER-1.
+           05 FILLER                    PIC X(12) VALUE SPACES.
+           05 FILLER                    PIC X(15) VALUE "Department".
+           05 FILLER                    PIC X(10) VALUE "Employees".
+           05 FILLER                    PIC X(10) VALUE "Faculty".
+           05 FILLER                    PIC X(15) VALUE "Net Pay".
+           05 FILLER                    PIC X(18) VALUE SPACES.
+
+       01  DEPT-SUM-LINE.
+           05 FILLER                    PIC X(12) VALUE SPACES.
+           05 DSL-DEPT-NAME             PIC X(20).
+           05 DSL-EMP-COUNT             PIC ZZZ,ZZ9.
+           05 FILLER                    PIC X(3) VALUE SPACES.
+           05 DSL-FAC-COUNT             PIC ZZZ,ZZ9.
+           05 FILLER                    PIC X(3) VALUE SPACES.
+           05 FILLER                    PIC X VALUE "P".
+           05 DSL-NET-PAY               PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(6) VALUE SPACES.
+
+       01  RUN-COUNT-LINE.
+           05 FILLER                    PIC X(12) VALUE SPACES.
+           05 FILLER                    PIC X(29)
+              VALUE "Department Records Combined: ".
+           05 RCL-RUN-COUNT-OUT         PIC ZZ,ZZ9.
+           05 FILLER                    PIC X(34) VALUE SPACES.
+
+       01  GRAND-TOTAL-LINE-1.
+           05 FILLER                    PIC X(12) VALUE SPACES.
+           05 FILLER                    PIC X(31)
+              VALUE "Grand Total Employees/Faculty: ".
+           05 GTL-EMP-OUT               PIC ZZZ,ZZ9.
+           05 FILLER                    PIC X(3) VALUE SPACES.
+           05 GTL-FAC-OUT               PIC ZZZ,ZZ9.
+           05 FILLER                    PIC X(20) VALUE SPACES.
+
+       01  GRAND-TOTAL-LINE-2.
+           05 FILLER                    PIC X(12) VALUE SPACES.
+           05 FILLER                    PIC X(37)
+              VALUE "Grand Total Net Pay - All Campuses: ".
+           05 FILLER                    PIC X VALUE "P".
+           05 GTL-NET-PAY-OUT           PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(26) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT DEPTTOT-FILE.
+           IF WS-DEPTTOT-STATUS NOT = '00'
+               DISPLAY
+                  'PAYSUM: NO DEPTTOT.DAT FOUND - RUN EDWARD OR '
+                  'PROBLEM1 AT LEAST ONCE FIRST'
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+
+           PERFORM READ-DEPTTOT-RTN.
+           PERFORM UNTIL WS-EOF = 'YES'
+               ADD 1 TO WS-RUN-COUNT
+               PERFORM ACCUMULATE-DEPT-RTN
+               PERFORM READ-DEPTTOT-RTN
+           END-PERFORM.
+
+           PERFORM WRITE-DEPT-SUMMARY-RTN.
+           PERFORM WRITE-GRAND-TOTALS-RTN.
+
+           CLOSE DEPTTOT-FILE.
+           CLOSE SUMMARY-FILE.
+           STOP RUN.
+
+       READ-DEPTTOT-RTN.
+           READ DEPTTOT-FILE
+               AT END MOVE 'YES' TO WS-EOF
+           END-READ.
+
+       ACCUMULATE-DEPT-RTN.
+           MOVE 'NO' TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF DS-DEPT-CODE(WS-DEPT-IDX) = DT-DEPT-CODE
+                   ADD DT-EMP-COUNT TO DS-EMP-COUNT(WS-DEPT-IDX)
+                   ADD DT-FAC-COUNT TO DS-FAC-COUNT(WS-DEPT-IDX)
+                   ADD DT-NET-PAY TO DS-NET-PAY(WS-DEPT-IDX)
+                   MOVE 'YES' TO WS-DEPT-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-DEPT-FOUND = 'NO' AND WS-DEPT-COUNT < 20
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE DT-DEPT-CODE TO DS-DEPT-CODE(WS-DEPT-COUNT)
+               MOVE DT-DEPT-NAME TO DS-DEPT-NAME(WS-DEPT-COUNT)
+               MOVE DT-EMP-COUNT TO DS-EMP-COUNT(WS-DEPT-COUNT)
+               MOVE DT-FAC-COUNT TO DS-FAC-COUNT(WS-DEPT-COUNT)
+               MOVE DT-NET-PAY TO DS-NET-PAY(WS-DEPT-COUNT)
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           WRITE SUMMARY-LINE FROM HEADER-LINE-1 AFTER ADVANCING PAGE
+           WRITE SUMMARY-LINE FROM HEADER-LINE-2 AFTER ADVANCING 1 LINE
+           WRITE SUMMARY-LINE FROM HEADER-LINE-3 AFTER ADVANCING 2 LINES
+           WRITE SUMMARY-LINE FROM COLUMN-HEADER-1
+               AFTER ADVANCING 1 LINE.
+
+       WRITE-DEPT-SUMMARY-RTN.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE DS-DEPT-NAME(WS-DEPT-IDX) TO DSL-DEPT-NAME
+               MOVE DS-EMP-COUNT(WS-DEPT-IDX) TO DSL-EMP-COUNT
+               MOVE DS-FAC-COUNT(WS-DEPT-IDX) TO DSL-FAC-COUNT
+               MOVE DS-NET-PAY(WS-DEPT-IDX) TO DSL-NET-PAY
+               WRITE SUMMARY-LINE FROM DEPT-SUM-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD DS-EMP-COUNT(WS-DEPT-IDX) TO WS-GRAND-EMP-COUNT
+               ADD DS-FAC-COUNT(WS-DEPT-IDX) TO WS-GRAND-FAC-COUNT
+               ADD DS-NET-PAY(WS-DEPT-IDX) TO WS-GRAND-NET-PAY
+           END-PERFORM.
+
+           MOVE WS-RUN-COUNT TO RCL-RUN-COUNT-OUT.
+           WRITE SUMMARY-LINE FROM RUN-COUNT-LINE
+               AFTER ADVANCING 2 LINES.
+
+       WRITE-GRAND-TOTALS-RTN.
+           MOVE WS-GRAND-EMP-COUNT TO GTL-EMP-OUT.
+           MOVE WS-GRAND-FAC-COUNT TO GTL-FAC-OUT.
+           WRITE SUMMARY-LINE FROM GRAND-TOTAL-LINE-1
+               AFTER ADVANCING 2 LINES.
+           MOVE WS-GRAND-NET-PAY TO GTL-NET-PAY-OUT.
+           WRITE SUMMARY-LINE FROM GRAND-TOTAL-LINE-2
+               AFTER ADVANCING 1 LINE.
