@@ -8,6 +8,23 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO 'outfile.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCPFILE ASSIGN TO 'exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT NEGBALFILE ASSIGN TO 'negbal.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCTLOOK-FILE ASSIGN TO 'acctlook.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOOKUP-ACCNO
+               FILE STATUS IS WS-LOOKUP-STATUS.
+           SELECT CSVFILE ASSIGN TO 'export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,11 +33,38 @@
            05 IN-ACCNO        PIC X(10).
            05 IN-ACCNAME      PIC X(25).
            05 IN-TRANSCODE    PIC X(1).
+              88 TRAILER-REC  VALUE 'T'.
            05 IN-AMOUNT       PIC 9(7)V99.
 
        FD  OUTFILE.
        01  OUT-REC            PIC X(80).
 
+       FD  EXCPFILE.
+       01  EXCP-REC           PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CKPT-ACCNO          PIC X(10).
+           05 CKPT-TOT-RECORDS    PIC 9(5).
+           05 CKPT-TOT-BAL        PIC S9(10)V99.
+           05 CKPT-TOT-EXCEPTIONS PIC 9(5).
+           05 CKPT-TOT-NEGBAL     PIC 9(5).
+
+       FD  NEGBALFILE.
+       01  NEGBAL-REC             PIC X(80).
+
+       FD  ACCTLOOK-FILE.
+       01  LOOKUP-REC.
+           05 LOOKUP-ACCNO        PIC X(10).
+           05 LOOKUP-ACCNAME      PIC X(25).
+           05 LOOKUP-BALANCE      PIC S9(7)V99.
+
+       FD  CSVFILE.
+       01  CSV-REC                PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC              PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05 EOF-SWITCH      PIC X VALUE 'N'.
@@ -29,12 +73,55 @@
        01  COUNTERS.
            05 TOT-RECORDS     PIC 9(5) VALUE 0.
            05 TOT-ACC-BAL     PIC S9(10)V99 VALUE 0.
+           05 WS-LINE-CTR     PIC 9(7) VALUE 0.
+           05 TOT-EXCEPTIONS  PIC 9(5) VALUE 0.
+           05 TOT-NEGBAL      PIC 9(5) VALUE 0.
+
+       01  TRAILER-FIELDS.
+           05 WS-TRAILER-FOUND   PIC X VALUE 'N'.
+              88 TRAILER-FOUND   VALUE 'Y'.
+           05 WS-EXPECTED-RECS   PIC 9(10) VALUE 0.
+           05 WS-EXPECTED-BAL    PIC S9(10)V99 VALUE 0.
+
+       01  CHECKPOINT-FIELDS.
+           05 WS-CKPT-FILE-STATUS PIC XX VALUE SPACES.
+           05 WS-CKPT-INTERVAL    PIC 9(3) VALUE 50.
+           05 WS-GROUP-COUNT      PIC 9(5) VALUE 0.
+           05 WS-RESTART-SWITCH   PIC X VALUE 'N'.
+              88 RESTARTING       VALUE 'Y'.
+           05 WS-RESTART-ACCNO    PIC X(10) VALUE SPACES.
 
        01  HOLDING-FIELDS.
            05 PREV-ACCNO      PIC X(10) VALUE SPACES.
            05 PREV-ACCNAME    PIC X(25) VALUE SPACES.
            05 SUB-BALANCE     PIC S9(7)V99 VALUE 0.
 
+       01  RUN-MODE-FIELDS.
+           05 WS-RUN-MODE       PIC X VALUE 'R'.
+              88 REPORT-MODE    VALUE 'R', 'r'.
+              88 LOOKUP-MODE    VALUE 'L', 'l'.
+
+       01  LOOKUP-FIELDS.
+           05 WS-LOOKUP-STATUS   PIC XX VALUE SPACES.
+           05 WS-LOOKUP-REQUEST  PIC X(10) VALUE SPACES.
+           05 WS-LOOKUP-DONE     PIC X VALUE 'N'.
+              88 DONE-LOOKING    VALUE 'Y'.
+           05 WS-LOOKUP-BAL-EDIT PIC -(7)9.99.
+
+       01  CSV-FIELDS.
+           05 CSV-BAL-EDIT        PIC -(7)9.99.
+
+       01  AUDIT-FIELDS.
+           05 WS-AUDIT-STATUS     PIC XX VALUE SPACES.
+           05 WS-RUN-STAMP        PIC X(14) VALUE SPACES.
+
+       01  AUDIT-LINE.
+           05 AUD-PROGRAM         PIC X(10) VALUE 'ACT3'.
+           05 AUD-RUNSTAMP        PIC X(14).
+           05 AUD-ACCNO           PIC X(10).
+           05 AUD-TRANSCODE       PIC X(1).
+           05 AUD-AMOUNT          PIC Z(6)9.99.
+
        01  HEADER-1.
            05 FILLER          PIC X(25) VALUE SPACES.
            05 FILLER          PIC X(16) VALUE 'China Trust Bank'.
@@ -62,6 +149,8 @@
            05 FILLER          PIC X(4)  VALUE 'Name'.
            05 FILLER          PIC X(21) VALUE SPACES.
            05 FILLER          PIC X(7)  VALUE 'Balance'.
+           05 FILLER          PIC X(3)  VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE 'Status'.
 
        01  HEADER-6.
            05 FILLER          PIC X(5)  VALUE SPACES.
@@ -75,6 +164,8 @@
            05 DET-ACCNAME     PIC X(25).
            05 FILLER          PIC X(5) VALUE SPACES.
            05 DET-BALANCE     PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER          PIC X(1) VALUE SPACES.
+           05 DET-OD-FLAG     PIC X(2).
 
        01  TOTAL-REC-LINE.
            05 FILLER          PIC X(5) VALUE SPACES.
@@ -90,18 +181,115 @@
            05 FILLER          PIC X(2) VALUE ' P'.
            05 OUT-TOT-BAL     PIC Z,ZZZ,ZZZ,ZZ9.99.
 
+       01  EXCP-HEADER-1.
+           05 FILLER          PIC X(24) VALUE SPACES.
+           05 FILLER          PIC X(32) VALUE
+              'Unrecognized Transaction Codes'.
+           05 FILLER          PIC X(24) VALUE SPACES.
+
+       01  EXCP-HEADER-2.
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 FILLER          PIC X(7)  VALUE 'Account'.
+           05 FILLER          PIC X(8)  VALUE SPACES.
+           05 FILLER          PIC X(6)  VALUE 'Amount'.
+           05 FILLER          PIC X(9)  VALUE SPACES.
+           05 FILLER          PIC X(4)  VALUE 'Code'.
+           05 FILLER          PIC X(6)  VALUE SPACES.
+           05 FILLER          PIC X(11) VALUE 'Input Line'.
+
+       01  EXCP-LINE.
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 EXCP-ACCNO      PIC X(10).
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 EXCP-AMOUNT     PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 EXCP-CODE       PIC X(1).
+           05 FILLER          PIC X(9)  VALUE SPACES.
+           05 EXCP-LINENO     PIC ZZZZZZ9.
+
+       01  EXCP-TOTAL-LINE.
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 FILLER          PIC X(30) VALUE
+              'Total No. of Exceptions Found:'.
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 EXCP-TOT-OUT    PIC Z(4)9.
+
+       01  NEGBAL-HEADER-1.
+           05 FILLER          PIC X(26) VALUE SPACES.
+           05 FILLER          PIC X(28) VALUE
+              'Overdrawn Accounts Follow-Up'.
+           05 FILLER          PIC X(26) VALUE SPACES.
+
+       01  NEGBAL-HEADER-2.
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 FILLER          PIC X(7)  VALUE 'Account'.
+           05 FILLER          PIC X(18) VALUE SPACES.
+           05 FILLER          PIC X(4)  VALUE 'Name'.
+           05 FILLER          PIC X(21) VALUE SPACES.
+           05 FILLER          PIC X(7)  VALUE 'Balance'.
+
+       01  NEGBAL-LINE.
+           05 FILLER          PIC X(5) VALUE SPACES.
+           05 NB-ACCNO        PIC X(10).
+           05 FILLER          PIC X(5) VALUE SPACES.
+           05 NB-ACCNAME      PIC X(25).
+           05 FILLER          PIC X(5) VALUE SPACES.
+           05 NB-BALANCE      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  NEGBAL-TOTAL-LINE.
+           05 FILLER          PIC X(5)  VALUE SPACES.
+           05 FILLER          PIC X(33) VALUE
+              'Total No. of Overdrawn Accounts:'.
+           05 FILLER          PIC X(2)  VALUE SPACES.
+           05 NEGBAL-TOT-OUT  PIC Z(4)9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN INPUT INFILE
-                OUTPUT OUTFILE.
+           DISPLAY 'ACT3: (R)UN THE FULL REPORT OR (L)OOK UP '
+                   'ONE ACCOUNT? '.
+           ACCEPT WS-RUN-MODE.
+
+           IF LOOKUP-MODE
+               PERFORM ACCOUNT-LOOKUP-RTN
+               STOP RUN
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-STAMP.
 
-           PERFORM WRITE-HEADERS.
+           PERFORM CHECK-FOR-RESTART.
+
+           OPEN INPUT INFILE.
+           IF RESTARTING
+               OPEN EXTEND OUTFILE
+               OPEN EXTEND EXCPFILE
+               OPEN EXTEND NEGBALFILE
+               OPEN EXTEND CSVFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT EXCPFILE
+               OPEN OUTPUT NEGBALFILE
+               OPEN OUTPUT CSVFILE
+               PERFORM WRITE-HEADERS
+               PERFORM WRITE-EXCP-HEADERS
+               PERFORM WRITE-NEGBAL-HEADERS
+               PERFORM WRITE-CSV-HEADER
+           END-IF.
+
+           PERFORM ACCTLOOK-OPEN-RTN.
+           PERFORM AUDIT-OPEN-RTN.
 
            READ INFILE
                AT END MOVE 'Y' TO EOF-SWITCH
            END-READ.
-
            IF NOT END-OF-FILE
+               ADD 1 TO WS-LINE-CTR
+           END-IF.
+
+           IF RESTARTING
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF.
+
+           IF NOT END-OF-FILE AND NOT TRAILER-REC
                MOVE IN-ACCNO TO PREV-ACCNO
                MOVE IN-ACCNAME TO PREV-ACCNAME
            END-IF.
@@ -114,11 +302,104 @@
            END-IF.
 
            PERFORM WRITE-FINAL-TOTALS.
+           PERFORM WRITE-EXCP-TOTALS.
+           PERFORM WRITE-NEGBAL-TOTALS.
+           PERFORM CHECK-CONTROL-TOTALS.
+           PERFORM CLEAR-CHECKPOINT.
 
            CLOSE INFILE
-                 OUTFILE.
+                 OUTFILE
+                 EXCPFILE
+                 NEGBALFILE
+                 ACCTLOOK-FILE
+                 CSVFILE
+                 AUDIT-FILE.
            STOP RUN.
 
+       ACCTLOOK-OPEN-RTN.
+           OPEN I-O ACCTLOOK-FILE.
+           IF WS-LOOKUP-STATUS = '05' OR WS-LOOKUP-STATUS = '35'
+               OPEN OUTPUT ACCTLOOK-FILE
+               CLOSE ACCTLOOK-FILE
+               OPEN I-O ACCTLOOK-FILE
+           END-IF.
+
+       AUDIT-OPEN-RTN.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       AUDIT-WRITE-RTN.
+           MOVE SPACES TO AUDIT-LINE.
+           MOVE 'ACT3' TO AUD-PROGRAM.
+           MOVE WS-RUN-STAMP TO AUD-RUNSTAMP.
+           MOVE IN-ACCNO TO AUD-ACCNO.
+           MOVE IN-TRANSCODE TO AUD-TRANSCODE.
+           MOVE IN-AMOUNT TO AUD-AMOUNT.
+           WRITE AUDIT-REC FROM AUDIT-LINE.
+
+       ACCOUNT-LOOKUP-RTN.
+           OPEN INPUT ACCTLOOK-FILE.
+           IF WS-LOOKUP-STATUS NOT = '00'
+               DISPLAY
+                  'ACT3: NO LOOKUP FILE YET - RUN THE FULL REPORT '
+                  'AT LEAST ONCE FIRST'
+           ELSE
+               PERFORM UNTIL DONE-LOOKING
+                   DISPLAY 'ENTER ACCOUNT NUMBER (BLANK TO QUIT): '
+                   ACCEPT WS-LOOKUP-REQUEST
+                   IF WS-LOOKUP-REQUEST = SPACES
+                       MOVE 'Y' TO WS-LOOKUP-DONE
+                   ELSE
+                       MOVE WS-LOOKUP-REQUEST TO LOOKUP-ACCNO
+                       READ ACCTLOOK-FILE
+                           INVALID KEY
+                               DISPLAY 'ACCOUNT NOT FOUND: '
+                                       WS-LOOKUP-REQUEST
+                           NOT INVALID KEY
+                               MOVE LOOKUP-BALANCE TO WS-LOOKUP-BAL-EDIT
+                               DISPLAY '  NAME   : ' LOOKUP-ACCNAME
+                               DISPLAY '  BALANCE: ' WS-LOOKUP-BAL-EDIT
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE ACCTLOOK-FILE
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-FILE-STATUS = '00'
+                   MOVE CKPT-ACCNO TO WS-RESTART-ACCNO
+                   MOVE CKPT-TOT-RECORDS TO TOT-RECORDS
+                   MOVE CKPT-TOT-BAL TO TOT-ACC-BAL
+                   MOVE CKPT-TOT-EXCEPTIONS TO TOT-EXCEPTIONS
+                   MOVE CKPT-TOT-NEGBAL TO TOT-NEGBAL
+                   MOVE 'Y' TO WS-RESTART-SWITCH
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL END-OF-FILE
+                 OR TRAILER-REC
+                 OR IN-ACCNO > WS-RESTART-ACCNO
+               READ INFILE
+                   AT END MOVE 'Y' TO EOF-SWITCH
+               END-READ
+               IF NOT END-OF-FILE
+                   ADD 1 TO WS-LINE-CTR
+               END-IF
+           END-PERFORM.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        WRITE-HEADERS.
            WRITE OUT-REC FROM HEADER-1.
            WRITE OUT-REC FROM HEADER-2.
@@ -131,33 +412,160 @@
            WRITE OUT-REC FROM HEADER-6.
            WRITE OUT-REC FROM SPACES.
 
+       WRITE-EXCP-HEADERS.
+           WRITE EXCP-REC FROM EXCP-HEADER-1.
+           WRITE EXCP-REC FROM SPACES.
+           WRITE EXCP-REC FROM EXCP-HEADER-2.
+           WRITE EXCP-REC FROM SPACES.
+
+       WRITE-NEGBAL-HEADERS.
+           WRITE NEGBAL-REC FROM NEGBAL-HEADER-1.
+           WRITE NEGBAL-REC FROM SPACES.
+           WRITE NEGBAL-REC FROM NEGBAL-HEADER-2.
+           WRITE NEGBAL-REC FROM SPACES.
+
        PROCESS-RECORDS.
-           IF IN-ACCNO NOT = PREV-ACCNO
-               PERFORM WRITE-GROUP-SUMMARY
-               MOVE IN-ACCNO TO PREV-ACCNO
-               MOVE IN-ACCNAME TO PREV-ACCNAME
-               MOVE 0 TO SUB-BALANCE
+           IF TRAILER-REC
+               PERFORM PROCESS-TRAILER-RECORD
+           ELSE
+               IF IN-ACCNO NOT = PREV-ACCNO
+                   PERFORM WRITE-GROUP-SUMMARY
+                   MOVE IN-ACCNO TO PREV-ACCNO
+                   MOVE IN-ACCNAME TO PREV-ACCNAME
+                   MOVE 0 TO SUB-BALANCE
+               END-IF
+
+               IF IN-TRANSCODE = 'D'
+                   ADD IN-AMOUNT TO SUB-BALANCE
+               ELSE
+                   IF IN-TRANSCODE = 'W'
+                       SUBTRACT IN-AMOUNT FROM SUB-BALANCE
+                   ELSE
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   END-IF
+               END-IF
+
+               PERFORM AUDIT-WRITE-RTN
+
+               READ INFILE
+                   AT END MOVE 'Y' TO EOF-SWITCH
+               END-READ
+               IF NOT END-OF-FILE
+                   ADD 1 TO WS-LINE-CTR
+               END-IF
            END-IF.
 
-           IF IN-TRANSCODE = 'D'
-               ADD IN-AMOUNT TO SUB-BALANCE
-           ELSE IF IN-TRANSCODE = 'W'
-               SUBTRACT IN-AMOUNT FROM SUB-BALANCE
+       PROCESS-TRAILER-RECORD.
+           MOVE IN-ACCNO TO WS-EXPECTED-RECS.
+           MOVE IN-AMOUNT TO WS-EXPECTED-BAL.
+           MOVE 'Y' TO WS-TRAILER-FOUND.
+           MOVE 'Y' TO EOF-SWITCH.
+
+       CHECK-CONTROL-TOTALS.
+           IF TRAILER-FOUND
+               IF TOT-RECORDS NOT = WS-EXPECTED-RECS
+                  OR TOT-ACC-BAL NOT = WS-EXPECTED-BAL
+                   DISPLAY
+                      'ACT3: CONTROL TOTAL MISMATCH - '
+                      'INFILE MAY BE TRUNCATED OR CORRUPTED'
+                   DISPLAY
+                      '  RECORDS - EXPECTED: ' WS-EXPECTED-RECS
+                      ' ACTUAL: ' TOT-RECORDS
+                   DISPLAY
+                      '  BALANCE - EXPECTED: ' WS-EXPECTED-BAL
+                      ' ACTUAL: ' TOT-ACC-BAL
+                   MOVE 16 TO RETURN-CODE
+               END-IF
            END-IF.
 
-           READ INFILE
-               AT END MOVE 'Y' TO EOF-SWITCH
-           END-READ.
+       WRITE-EXCEPTION-RECORD.
+           MOVE IN-ACCNO TO EXCP-ACCNO.
+           MOVE IN-AMOUNT TO EXCP-AMOUNT.
+           MOVE IN-TRANSCODE TO EXCP-CODE.
+           MOVE WS-LINE-CTR TO EXCP-LINENO.
+           WRITE EXCP-REC FROM EXCP-LINE.
+           ADD 1 TO TOT-EXCEPTIONS.
+
+       WRITE-EXCP-TOTALS.
+           WRITE EXCP-REC FROM SPACES.
+           MOVE TOT-EXCEPTIONS TO EXCP-TOT-OUT.
+           WRITE EXCP-REC FROM EXCP-TOTAL-LINE.
 
        WRITE-GROUP-SUMMARY.
            MOVE PREV-ACCNO TO DET-ACCNO.
            MOVE PREV-ACCNAME TO DET-ACCNAME.
            MOVE SUB-BALANCE TO DET-BALANCE.
+           IF SUB-BALANCE < 0
+               MOVE 'OD' TO DET-OD-FLAG
+           ELSE
+               MOVE SPACES TO DET-OD-FLAG
+           END-IF.
            WRITE OUT-REC FROM DETAIL-LINE.
 
            ADD 1 TO TOT-RECORDS.
            ADD SUB-BALANCE TO TOT-ACC-BAL.
 
+           IF SUB-BALANCE < 0
+               PERFORM WRITE-NEGBAL-RECORD
+           END-IF.
+
+           PERFORM WRITE-LOOKUP-RECORD.
+           PERFORM WRITE-CSV-RECORD.
+
+           ADD 1 TO WS-GROUP-COUNT.
+           IF WS-GROUP-COUNT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-GROUP-COUNT
+           END-IF.
+
+       WRITE-CSV-HEADER.
+           MOVE 'AccountNumber,AccountName,Balance' TO CSV-REC.
+           WRITE CSV-REC.
+
+       WRITE-CSV-RECORD.
+           MOVE SUB-BALANCE TO CSV-BAL-EDIT.
+           MOVE SPACES TO CSV-REC.
+           STRING
+               FUNCTION TRIM(PREV-ACCNO)    DELIMITED BY SIZE
+               ','                          DELIMITED BY SIZE
+               FUNCTION TRIM(PREV-ACCNAME)  DELIMITED BY SIZE
+               ','                          DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-BAL-EDIT)  DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+
+       WRITE-LOOKUP-RECORD.
+           MOVE PREV-ACCNO TO LOOKUP-ACCNO.
+           MOVE PREV-ACCNAME TO LOOKUP-ACCNAME.
+           MOVE SUB-BALANCE TO LOOKUP-BALANCE.
+           WRITE LOOKUP-REC
+               INVALID KEY
+                   REWRITE LOOKUP-REC
+           END-WRITE.
+
+       WRITE-NEGBAL-RECORD.
+           MOVE PREV-ACCNO TO NB-ACCNO.
+           MOVE PREV-ACCNAME TO NB-ACCNAME.
+           MOVE SUB-BALANCE TO NB-BALANCE.
+           WRITE NEGBAL-REC FROM NEGBAL-LINE.
+           ADD 1 TO TOT-NEGBAL.
+
+       WRITE-NEGBAL-TOTALS.
+           WRITE NEGBAL-REC FROM SPACES.
+           MOVE TOT-NEGBAL TO NEGBAL-TOT-OUT.
+           WRITE NEGBAL-REC FROM NEGBAL-TOTAL-LINE.
+
+       WRITE-CHECKPOINT.
+           MOVE PREV-ACCNO TO CKPT-ACCNO.
+           MOVE TOT-RECORDS TO CKPT-TOT-RECORDS.
+           MOVE TOT-ACC-BAL TO CKPT-TOT-BAL.
+           MOVE TOT-EXCEPTIONS TO CKPT-TOT-EXCEPTIONS.
+           MOVE TOT-NEGBAL TO CKPT-TOT-NEGBAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
        WRITE-FINAL-TOTALS.
            WRITE OUT-REC FROM SPACES.
            MOVE TOT-RECORDS TO OUT-TOT-REC.
