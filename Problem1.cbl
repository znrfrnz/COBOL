@@ -9,7 +9,20 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO "PAYROLL.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT YTD-IN ASSIGN TO "YTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT YTD-OUT ASSIGN TO "YTD-OUT-PROB1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIPS-PROB1.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPTTOT-FILE ASSIGN TO "DEPTTOT-OUT-PROB1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPTTOT-STATUS.
+           SELECT TAXTABLE-FILE ASSIGN TO "TAXTABLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXTABLE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
@@ -23,7 +36,42 @@
        
        FD  REPORT-FILE.
        01  REPORT-LINE                 PIC X(80).
-       
+
+       FD  YTD-IN.
+       01  YTD-IN-REC.
+           05 YTD-IN-EMPNO             PIC X(10).
+           05 FILLER                   PIC X(1).
+           05 YTD-IN-GROSS             PIC 9(9)V99.
+           05 FILLER                   PIC X(1).
+           05 YTD-IN-NET               PIC 9(9)V99.
+
+       FD  YTD-OUT.
+       01  YTD-OUT-REC.
+           05 YTD-OUT-EMPNO            PIC X(10).
+           05 FILLER                   PIC X(1).
+           05 YTD-OUT-GROSS            PIC 9(9)V99.
+           05 FILLER                   PIC X(1).
+           05 YTD-OUT-NET              PIC 9(9)V99.
+
+       FD  PAYSLIP-FILE.
+       01  PAYSLIP-LINE                 PIC X(80).
+
+       FD  DEPTTOT-FILE.
+       01  DEPTTOT-REC.
+           05 DT-PROGRAM               PIC X(10).
+           05 DT-RUNSTAMP              PIC X(14).
+           05 DT-DEPT-CODE             PIC X(1).
+           05 DT-DEPT-NAME             PIC X(20).
+           05 DT-EMP-COUNT             PIC 9(4).
+           05 DT-FAC-COUNT             PIC 9(4).
+           05 DT-NET-PAY               PIC 9(9)V99.
+
+       FD  TAXTABLE-FILE.
+       01  TAXTABLE-REC.
+           05 TT-LIMIT                 PIC 9(7)V99.
+           05 FILLER                   PIC X.
+           05 TT-RATE                  PIC V99.
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                      PIC X VALUE 'N'.
        01  WS-CURRENT-DEPT             PIC 9 VALUE 0.
@@ -106,6 +154,37 @@
            05 DL-NET-PAY               PIC Z,ZZ9.99.
            05 FILLER                   PIC X(12) VALUE SPACES.
        
+       01  PS-LINE-1.
+           05 FILLER                   PIC X(9) VALUE "Payslip: ".
+           05 PS-EMPNO-OUT             PIC X(10).
+           05 FILLER                   PIC X(61) VALUE SPACES.
+
+       01  PS-LINE-2.
+           05 FILLER                   PIC X(6) VALUE "Name: ".
+           05 PS-EMPNAME-OUT           PIC X(25).
+           05 FILLER                   PIC X(49) VALUE SPACES.
+
+       01  PS-LINE-3.
+           05 FILLER                   PIC X(14) VALUE "Gross Salary: ".
+           05 FILLER                   PIC X VALUE "P".
+           05 PS-GROSS-OUT             PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(4) VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE "Deduction: ".
+           05 FILLER                   PIC X VALUE "P".
+           05 PS-DED-OUT               PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(26) VALUE SPACES.
+
+       01  PS-LINE-4.
+           05 FILLER                   PIC X(10) VALUE "Net Pay : ".
+           05 FILLER                   PIC X VALUE "P".
+           05 PS-NET-OUT               PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(57) VALUE SPACES.
+
+       01  PS-BLANK-LINE.
+           05 FILLER                   PIC X(80) VALUE SPACES.
+
+       01  WS-PAYSLIP-CTR              PIC 9(4) VALUE 0.
+
        01  DEPT-BREAK-LINE-1.
            05 FILLER                   PIC X VALUE SPACE.
            05 FILLER                   PIC X(17) 
@@ -137,21 +216,51 @@
        
        01  FINAL-TOTAL-LINE.
            05 FILLER                   PIC X VALUE SPACE.
-           05 FILLER                   PIC X(37) 
+           05 FILLER                   PIC X(37)
               VALUE "Total Net Pay for all departments : ".
            05 FILLER                   PIC X VALUE "P".
            05 FTL-TOTAL-NET-PAY        PIC ZZZ,ZZZ,ZZ9.99.
            05 FILLER                   PIC X(26) VALUE SPACES.
-       
+
+       01  WS-DEPTTOT-STATUS           PIC XX VALUE SPACES.
+       01  WS-RUN-STAMP                PIC X(14) VALUE SPACES.
+       01  WS-TAXTABLE-STATUS          PIC XX VALUE SPACES.
+       01  WS-TAXTABLE-EOF             PIC X(3) VALUE 'NO '.
+       01  WS-TAXTABLE-COUNT           PIC 9 VALUE 0.
+
+       01  WS-YTD-STATUS               PIC XX VALUE SPACES.
+       01  WS-YTD-EOF                  PIC X(3) VALUE 'NO '.
+       01  WS-YTD-COUNT                PIC 9(4) VALUE 0.
+       01  WS-YTD-IDX                  PIC 9(4) VALUE 0.
+       01  WS-YTD-FOUND                PIC X(3) VALUE 'NO '.
+
+       01  YTD-TABLE.
+           05 YTD-ENTRY OCCURS 500 TIMES.
+              10 YTD-EMPNO            PIC X(10).
+              10 YTD-GROSS            PIC 9(9)V99.
+              10 YTD-NET              PIC 9(9)V99.
+
+       01  WS-TAX-IDX                  PIC 9 VALUE 0.
+
+       01  TAX-RATE-TABLE.
+           05 TAX-BRACKET OCCURS 4 TIMES.
+              10 BRACKET-LIMIT        PIC 9(7)V99.
+              10 BRACKET-RATE         PIC V99.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT EMPLOYEE-FILE
            OPEN OUTPUT REPORT-FILE
-           
+           OPEN OUTPUT PAYSLIP-FILE
+
            PERFORM WRITE-REPORT-HEADER
-           
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-STAMP
+           PERFORM LOAD-YTD-RTN
+           PERFORM INIT-TAX-TABLE
+           PERFORM DEPTTOT-OPEN-RTN
+
            PERFORM READ-EMPLOYEE
-           
+
            PERFORM UNTIL WS-EOF = 'Y'
                IF DEPT-CODE NOT = SPACE AND DEPT-CODE NOT = ZERO
                    IF DEPT-CODE NOT = WS-CURRENT-DEPT
@@ -162,19 +271,27 @@
                        PERFORM WRITE-DEPT-HEADER
                        PERFORM WRITE-COLUMN-HEADERS
                    END-IF
-                   
+
                    PERFORM CALCULATE-PAY
                    PERFORM WRITE-DETAIL-LINE
                    PERFORM ACCUMULATE-TOTALS
+                   PERFORM UPDATE-YTD-RTN
+                   PERFORM WRITE-PAYSLIP-RTN
                END-IF
                PERFORM READ-EMPLOYEE
            END-PERFORM
-           
+
            PERFORM WRITE-DEPT-BREAK
            PERFORM WRITE-FINAL-TOTAL
+           PERFORM WRITE-YTD-RTN
            
            CLOSE EMPLOYEE-FILE
            CLOSE REPORT-FILE
+           CLOSE PAYSLIP-FILE
+           CLOSE DEPTTOT-FILE
+           DISPLAY "PROBLEM1: DEPARTMENT TOTALS WRITTEN TO "
+               "DEPTTOT-OUT-PROB1.DAT - APPEND TO DEPTTOT.DAT BEFORE "
+               "RUNNING PAYSUM IF THIS RUN SHOULD COUNT".
            STOP RUN.
        
        READ-EMPLOYEE.
@@ -183,19 +300,21 @@
            END-READ.
        
        CALCULATE-PAY.
-           COMPUTE WS-GROSS-SALARY = HOURS-WORKED * RATE-PER-HOUR
-           
-           EVALUATE TRUE
-               WHEN WS-GROSS-SALARY <= 7000
-                   MOVE 0.10 TO WS-DEDUCTION-RATE
-               WHEN WS-GROSS-SALARY <= 10000
-                   MOVE 0.15 TO WS-DEDUCTION-RATE
-               WHEN WS-GROSS-SALARY <= 15000
-                   MOVE 0.20 TO WS-DEDUCTION-RATE
-               WHEN WS-GROSS-SALARY > 15000
-                   MOVE 0.25 TO WS-DEDUCTION-RATE
-           END-EVALUATE
-           
+           IF HOURS-WORKED > 40
+               COMPUTE WS-GROSS-SALARY =
+                   40 * RATE-PER-HOUR
+                   + (HOURS-WORKED - 40) * RATE-PER-HOUR * 1.5
+           ELSE
+               COMPUTE WS-GROSS-SALARY = HOURS-WORKED * RATE-PER-HOUR
+           END-IF
+
+           MOVE 1 TO WS-TAX-IDX
+           PERFORM UNTIL WS-GROSS-SALARY <= BRACKET-LIMIT(WS-TAX-IDX)
+                   OR WS-TAX-IDX >= 4
+               ADD 1 TO WS-TAX-IDX
+           END-PERFORM
+           MOVE BRACKET-RATE(WS-TAX-IDX) TO WS-DEDUCTION-RATE
+
            COMPUTE WS-DEDUCTION = WS-GROSS-SALARY * WS-DEDUCTION-RATE
            COMPUTE WS-NET-PAY = WS-GROSS-SALARY - WS-DEDUCTION.
        
@@ -220,6 +339,8 @@
                    MOVE "Administration Staff" TO WS-DEPT-NAME
                WHEN 2
                    MOVE "Academic Staff" TO WS-DEPT-NAME
+               WHEN 3
+                   MOVE "IT/Maintenance" TO WS-DEPT-NAME
                WHEN OTHER
                    MOVE "Unknown Department" TO WS-DEPT-NAME
            END-EVALUATE.
@@ -254,21 +375,129 @@
            MOVE WS-DEPT-EMP-COUNT TO DBL-EMP-COUNT
            MOVE WS-DEPT-FACULTY-COUNT TO DBL-FACULTY-COUNT
            MOVE WS-DEPT-NET-PAY TO DBL-DEPT-NET-PAY
-           
-           WRITE REPORT-LINE FROM DEPT-BREAK-LINE-1 
+
+           WRITE REPORT-LINE FROM DEPT-BREAK-LINE-1
                AFTER ADVANCING 2 LINES
-           WRITE REPORT-LINE FROM DEPT-BREAK-LINE-2 
+           WRITE REPORT-LINE FROM DEPT-BREAK-LINE-2
                AFTER ADVANCING 1 LINE
-           WRITE REPORT-LINE FROM DEPT-BREAK-LINE-3 
+           WRITE REPORT-LINE FROM DEPT-BREAK-LINE-3
                AFTER ADVANCING 1 LINE
-           WRITE REPORT-LINE FROM DEPT-BREAK-LINE-4 
+           WRITE REPORT-LINE FROM DEPT-BREAK-LINE-4
                AFTER ADVANCING 1 LINE
-           
+
+           PERFORM WRITE-DEPTTOT-RTN
+
            MOVE 0 TO WS-DEPT-EMP-COUNT
            MOVE 0 TO WS-DEPT-FACULTY-COUNT
            MOVE 0 TO WS-DEPT-NET-PAY.
+
+       DEPTTOT-OPEN-RTN.
+           OPEN OUTPUT DEPTTOT-FILE.
+
+       WRITE-DEPTTOT-RTN.
+           MOVE SPACES TO DEPTTOT-REC.
+           MOVE 'PROBLEM1' TO DT-PROGRAM.
+           MOVE WS-RUN-STAMP TO DT-RUNSTAMP.
+           MOVE WS-CURRENT-DEPT TO DT-DEPT-CODE.
+           MOVE WS-DEPT-NAME TO DT-DEPT-NAME.
+           MOVE WS-DEPT-EMP-COUNT TO DT-EMP-COUNT.
+           MOVE WS-DEPT-FACULTY-COUNT TO DT-FAC-COUNT.
+           MOVE WS-DEPT-NET-PAY TO DT-NET-PAY.
+           WRITE DEPTTOT-REC.
        
        WRITE-FINAL-TOTAL.
            MOVE WS-TOTAL-NET-PAY TO FTL-TOTAL-NET-PAY
-           WRITE REPORT-LINE FROM FINAL-TOTAL-LINE 
+           WRITE REPORT-LINE FROM FINAL-TOTAL-LINE
                AFTER ADVANCING 2 LINES.
+
+       LOAD-YTD-RTN.
+           OPEN INPUT YTD-IN
+           IF WS-YTD-STATUS = '00'
+               PERFORM UNTIL WS-YTD-EOF = 'YES'
+                   READ YTD-IN
+                      AT END MOVE 'YES' TO WS-YTD-EOF
+                   END-READ
+                   IF WS-YTD-EOF NOT = 'YES' AND WS-YTD-COUNT < 500
+                       ADD 1 TO WS-YTD-COUNT
+                       MOVE YTD-IN-EMPNO TO YTD-EMPNO(WS-YTD-COUNT)
+                       MOVE YTD-IN-GROSS TO YTD-GROSS(WS-YTD-COUNT)
+                       MOVE YTD-IN-NET TO YTD-NET(WS-YTD-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE YTD-IN
+           END-IF.
+
+       UPDATE-YTD-RTN.
+           MOVE 'NO' TO WS-YTD-FOUND
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               IF YTD-EMPNO(WS-YTD-IDX) = EMP-NUMBER
+                   ADD WS-GROSS-SALARY TO YTD-GROSS(WS-YTD-IDX)
+                   ADD WS-NET-PAY TO YTD-NET(WS-YTD-IDX)
+                   MOVE 'YES' TO WS-YTD-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-YTD-FOUND = 'NO' AND WS-YTD-COUNT < 500
+               ADD 1 TO WS-YTD-COUNT
+               MOVE EMP-NUMBER TO YTD-EMPNO(WS-YTD-COUNT)
+               MOVE WS-GROSS-SALARY TO YTD-GROSS(WS-YTD-COUNT)
+               MOVE WS-NET-PAY TO YTD-NET(WS-YTD-COUNT)
+           END-IF.
+
+       WRITE-YTD-RTN.
+           OPEN OUTPUT YTD-OUT
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               MOVE SPACES TO YTD-OUT-REC
+               MOVE YTD-EMPNO(WS-YTD-IDX) TO YTD-OUT-EMPNO
+               MOVE YTD-GROSS(WS-YTD-IDX) TO YTD-OUT-GROSS
+               MOVE YTD-NET(WS-YTD-IDX) TO YTD-OUT-NET
+               WRITE YTD-OUT-REC
+           END-PERFORM
+           CLOSE YTD-OUT.
+           DISPLAY "PROBLEM1: YTD UPDATED - PROMOTE YTD-OUT-PROB1.DAT "
+               "TO YTD.DAT BEFORE THE NEXT PAYROLL RUN".
+
+       INIT-TAX-TABLE.
+           OPEN INPUT TAXTABLE-FILE.
+           IF WS-TAXTABLE-STATUS = '00'
+               PERFORM UNTIL WS-TAXTABLE-EOF = 'YES'
+                   READ TAXTABLE-FILE
+                       AT END MOVE 'YES' TO WS-TAXTABLE-EOF
+                   END-READ
+                   IF WS-TAXTABLE-EOF NOT = 'YES' AND WS-TAXTABLE-COUNT < 4
+                       ADD 1 TO WS-TAXTABLE-COUNT
+                       MOVE TT-LIMIT TO BRACKET-LIMIT(WS-TAXTABLE-COUNT)
+                       MOVE TT-RATE TO BRACKET-RATE(WS-TAXTABLE-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE TAXTABLE-FILE
+           END-IF.
+           IF WS-TAXTABLE-COUNT < 4
+               PERFORM INIT-TAX-TABLE-DEFAULTS
+           END-IF.
+
+       INIT-TAX-TABLE-DEFAULTS.
+           MOVE 7000.00 TO BRACKET-LIMIT(1).
+           MOVE 0.10    TO BRACKET-RATE(1).
+           MOVE 10000.00 TO BRACKET-LIMIT(2).
+           MOVE 0.15    TO BRACKET-RATE(2).
+           MOVE 15000.00 TO BRACKET-LIMIT(3).
+           MOVE 0.20    TO BRACKET-RATE(3).
+           MOVE 9999999.99 TO BRACKET-LIMIT(4).
+           MOVE 0.25    TO BRACKET-RATE(4).
+
+       WRITE-PAYSLIP-RTN.
+           IF WS-PAYSLIP-CTR > 0
+               WRITE PAYSLIP-LINE FROM PS-BLANK-LINE
+           END-IF
+           ADD 1 TO WS-PAYSLIP-CTR.
+           MOVE EMP-NUMBER TO PS-EMPNO-OUT.
+           WRITE PAYSLIP-LINE FROM PS-LINE-1.
+           MOVE EMP-NAME TO PS-EMPNAME-OUT.
+           WRITE PAYSLIP-LINE FROM PS-LINE-2.
+           MOVE WS-GROSS-SALARY TO PS-GROSS-OUT.
+           MOVE WS-DEDUCTION TO PS-DED-OUT.
+           WRITE PAYSLIP-LINE FROM PS-LINE-3.
+           MOVE WS-NET-PAY TO PS-NET-OUT.
+           WRITE PAYSLIP-LINE FROM PS-LINE-4.
