@@ -10,19 +10,54 @@
        FILE-CONTROL.
            SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-INPUT-FILE ASSIGN TO "PAYROLL-BATCH.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  PAYROLL-FILE.
        01  PAYROLL-RECORD              PIC X(80).
 
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD.
+           05  BI-EMP-NO               PIC X(5).
+           05  BI-EMP-NAME             PIC X(25).
+           05  BI-RATE-RAW             PIC X(10).
+           05  BI-HOURS-RAW            PIC X(10).
+           05  BI-GSIS-RAW             PIC X(10).
+           05  BI-PHIL-RAW             PIC X(10).
+           05  BI-PAGIBIG-RAW          PIC X(10).
+           05  BI-TAX-RAW              PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
            05  WS-CONTINUE             PIC X VALUE 'Y'.
                88  CONTINUE-YES        VALUE 'Y', 'y'.
                88  CONTINUE-NO         VALUE 'N', 'n'.
+               88  CONTINUE-CORRECT    VALUE 'C', 'c'.
            05  WS-VALID-INPUT          PIC X VALUE 'N'.
                88  INPUT-IS-VALID      VALUE 'Y'.
+           05  WS-MODE                 PIC X VALUE 'I'.
+               88  MODE-BATCH          VALUE 'B', 'b'.
+               88  MODE-INTERACTIVE    VALUE 'I', 'i'.
+           05  WS-BATCH-STATUS         PIC XX VALUE SPACES.
+           05  WS-BATCH-EOF            PIC X VALUE 'N'.
+               88  BATCH-EOF           VALUE 'Y'.
+           05  WS-DUP-FOUND            PIC X VALUE 'N'.
+               88  DUP-FOUND           VALUE 'Y'.
+           05  WS-BATCH-VALID          PIC X VALUE 'Y'.
+               88  BATCH-FIELDS-VALID  VALUE 'Y'.
+           05  WS-SUPERVISOR-OK        PIC X VALUE 'N'.
+               88  SUPERVISOR-CONFIRMED VALUE 'Y', 'y'.
+           05  WS-SUPERVISOR-RESP      PIC X VALUE SPACES.
+
+       01  WS-DUP-IDX                  PIC 9(4) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(2) VALUE 10.
+
+       01  WS-ENTERED-EMPNOS.
+           05  WS-ENTERED-EMPNO OCCURS 500 TIMES PIC X(5).
+
 
        01  WS-INPUT-VARS.
            05  IN-EMP-NO               PIC X(5).
@@ -123,57 +158,225 @@
        MAIN-PROCEDURE.
            OPEN OUTPUT PAYROLL-FILE
            PERFORM WRITE-HEADERS
+           PERFORM SELECT-MODE-RTN
+
+           IF MODE-BATCH
+               PERFORM BATCH-RTN
+           ELSE
+               PERFORM INTERACTIVE-RTN
+           END-IF
+
+           PERFORM WRITE-FOOTERS
+           PERFORM DISPLAY-TOTALS
+
+           CLOSE PAYROLL-FILE
+           STOP RUN.
 
+       SELECT-MODE-RTN.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL INPUT-IS-VALID
+               DISPLAY "ENTER MODE - (I)NTERACTIVE OR (B)ATCH:"
+                   AT LINE 1 COLUMN 5
+               ACCEPT WS-MODE AT LINE 1 COLUMN 45
+               IF MODE-INTERACTIVE OR MODE-BATCH
+                   MOVE 'Y' TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "INVALID INPUT " AT LINE 1 COLUMN 50
+               END-IF
+           END-PERFORM.
+
+       INTERACTIVE-RTN.
            PERFORM UNTIL CONTINUE-NO
                DISPLAY MAIN-SCREEN
-               
-               ACCEPT IN-EMP-NO AT LINE 2 COLUMN 26
+
+               PERFORM GET-EMP-NO
                ACCEPT IN-EMP-NAME AT LINE 3 COLUMN 26
-               
+
                PERFORM GET-RATE
                PERFORM GET-HOURS
-               
+
                COMPUTE WS-GROSS-SALARY = WS-RATE * WS-HOURS
                MOVE WS-GROSS-SALARY TO DSP-GROSS
                DISPLAY DSP-GROSS AT LINE 6 COLUMN 26
 
-               PERFORM GET-GSIS
-               PERFORM GET-PHILHEALTH
-               PERFORM GET-PAGIBIG
-               PERFORM GET-TAX
-
-               COMPUTE WS-TOTAL-DEDUCTIONS = WS-GSIS + WS-PHILHEALTH 
-                       + WS-PAGIBIG + WS-TAX
-               MOVE WS-TOTAL-DEDUCTIONS TO DSP-DEDUCTIONS
-               DISPLAY DSP-DEDUCTIONS AT LINE 12 COLUMN 26
+               PERFORM GET-DEDUCTIONS-RTN
 
-               COMPUTE WS-NET-PAY = WS-GROSS-SALARY - 
+               COMPUTE WS-NET-PAY = WS-GROSS-SALARY -
                                     WS-TOTAL-DEDUCTIONS
                MOVE WS-NET-PAY TO DSP-NET-PAY
                DISPLAY DSP-NET-PAY AT LINE 14 COLUMN 26
 
-               ADD 1 TO WS-TOTAL-EMP
-               ADD WS-NET-PAY TO WS-TOTAL-SAL
-
-               PERFORM WRITE-DETAIL
-
                MOVE 'N' TO WS-VALID-INPUT
                PERFORM UNTIL INPUT-IS-VALID
-                   DISPLAY "ENTER ANOTHER [Y/N]:" AT LINE 16 COLUMN 5
-                   ACCEPT WS-CONTINUE AT LINE 16 COLUMN 27
-                   IF CONTINUE-YES OR CONTINUE-NO
+                   DISPLAY "ENTER ANOTHER [Y/N] OR C TO CORRECT:"
+                       AT LINE 16 COLUMN 5
+                   ACCEPT WS-CONTINUE AT LINE 16 COLUMN 42
+                   IF CONTINUE-YES OR CONTINUE-NO OR CONTINUE-CORRECT
                        MOVE 'Y' TO WS-VALID-INPUT
                    ELSE
-                       DISPLAY "INVALID INPUT " AT LINE 16 COLUMN 35
+                       DISPLAY "INVALID INPUT " AT LINE 16 COLUMN 50
                    END-IF
                END-PERFORM
-           END-PERFORM
 
-           PERFORM WRITE-FOOTERS
-           PERFORM DISPLAY-TOTALS
-           
-           CLOSE PAYROLL-FILE
-           STOP RUN.
+               IF NOT CONTINUE-CORRECT
+                   PERFORM COMMIT-DETAIL-RTN
+                   PERFORM SUPERVISOR-CHECKPOINT-RTN
+               END-IF
+           END-PERFORM.
+
+       GET-EMP-NO.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL INPUT-IS-VALID
+               ACCEPT IN-EMP-NO AT LINE 2 COLUMN 26
+               PERFORM CHECK-DUPLICATE-RTN
+               IF DUP-FOUND
+                   DISPLAY "DUPLICATE EMPLOYEE NO. - ENTER AGAIN"
+                       AT LINE 2 COLUMN 46
+               ELSE
+                   MOVE 'Y' TO WS-VALID-INPUT
+               END-IF
+           END-PERFORM.
+
+       CHECK-DUPLICATE-RTN.
+           MOVE 'N' TO WS-DUP-FOUND
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-IDX > WS-TOTAL-EMP
+                      OR WS-DUP-IDX > 500
+               IF WS-ENTERED-EMPNO(WS-DUP-IDX) = IN-EMP-NO
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+       GET-DEDUCTIONS-RTN.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL INPUT-IS-VALID
+               PERFORM GET-GSIS
+               PERFORM GET-PHILHEALTH
+               PERFORM GET-PAGIBIG
+               PERFORM GET-TAX
+
+               COMPUTE WS-TOTAL-DEDUCTIONS = WS-GSIS + WS-PHILHEALTH
+                       + WS-PAGIBIG + WS-TAX
+               IF WS-TOTAL-DEDUCTIONS > WS-GROSS-SALARY
+                   DISPLAY "DEDUCTIONS EXCEED GROSS PAY - RE-ENTER"
+                       AT LINE 13 COLUMN 5
+               ELSE
+                   MOVE 'Y' TO WS-VALID-INPUT
+               END-IF
+           END-PERFORM
+           MOVE WS-TOTAL-DEDUCTIONS TO DSP-DEDUCTIONS
+           DISPLAY DSP-DEDUCTIONS AT LINE 12 COLUMN 26.
+
+       COMMIT-DETAIL-RTN.
+           ADD 1 TO WS-TOTAL-EMP
+           ADD WS-NET-PAY TO WS-TOTAL-SAL
+           IF WS-TOTAL-EMP <= 500
+               MOVE IN-EMP-NO TO WS-ENTERED-EMPNO(WS-TOTAL-EMP)
+           ELSE
+               DISPLAY "WARNING: DUPLICATE-CHECK TABLE FULL (500) - "
+                   "EMP NO. " IN-EMP-NO " NOT TRACKED"
+           END-IF
+           PERFORM WRITE-DETAIL.
+
+       SUPERVISOR-CHECKPOINT-RTN.
+           IF WS-TOTAL-EMP > 0
+               AND FUNCTION MOD(WS-TOTAL-EMP,
+                   WS-CHECKPOINT-INTERVAL) = 0
+               MOVE WS-TOTAL-EMP TO DSP-TOT-EMP
+               MOVE WS-TOTAL-SAL TO DSP-TOT-SAL
+               DISPLAY " " AT LINE 1 COLUMN 1 WITH BLANK SCREEN
+               DISPLAY "RUNNING SUBTOTAL CHECKPOINT" AT LINE 2 COLUMN 5
+               DISPLAY "EMPLOYEES ENTERED SO FAR: " AT LINE 4 COLUMN 5
+               DISPLAY DSP-TOT-EMP AT LINE 4 COLUMN 35
+               DISPLAY "ACCUMULATED SALARIES: " AT LINE 5 COLUMN 5
+               DISPLAY DSP-TOT-SAL AT LINE 5 COLUMN 35
+               MOVE 'N' TO WS-SUPERVISOR-OK
+               PERFORM UNTIL SUPERVISOR-CONFIRMED
+                   DISPLAY "SUPERVISOR: CONFIRM TO CONTINUE [Y]:"
+                       AT LINE 7 COLUMN 5
+                   ACCEPT WS-SUPERVISOR-RESP AT LINE 7 COLUMN 43
+                   IF WS-SUPERVISOR-RESP = 'Y'
+                       OR WS-SUPERVISOR-RESP = 'y'
+                       MOVE 'Y' TO WS-SUPERVISOR-OK
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BATCH-RTN.
+           OPEN INPUT BATCH-INPUT-FILE
+           IF WS-BATCH-STATUS = '00'
+               PERFORM READ-BATCH-RTN
+               PERFORM UNTIL BATCH-EOF
+                   PERFORM PROCESS-BATCH-RECORD-RTN
+                   PERFORM READ-BATCH-RTN
+               END-PERFORM
+               CLOSE BATCH-INPUT-FILE
+           ELSE
+               DISPLAY "BATCH INPUT FILE NOT FOUND - PAYROLL-BATCH.TXT"
+                   AT LINE 2 COLUMN 5
+           END-IF.
+
+       READ-BATCH-RTN.
+           READ BATCH-INPUT-FILE
+               AT END MOVE 'Y' TO WS-BATCH-EOF
+           END-READ.
+
+       PROCESS-BATCH-RECORD-RTN.
+           MOVE BI-EMP-NO TO IN-EMP-NO
+           MOVE BI-EMP-NAME TO IN-EMP-NAME
+
+           PERFORM CHECK-DUPLICATE-RTN
+           IF DUP-FOUND
+               DISPLAY "BATCH: SKIPPING DUPLICATE EMPLOYEE NO. "
+                   IN-EMP-NO
+           ELSE
+               PERFORM VALIDATE-BATCH-NUMERICS-RTN
+               IF NOT BATCH-FIELDS-VALID
+                   DISPLAY "BATCH: SKIPPING " IN-EMP-NO
+                       " - INVALID NUMERIC FIELD IN BATCH RECORD"
+               ELSE
+                   COMPUTE WS-RATE = FUNCTION NUMVAL(BI-RATE-RAW)
+                   COMPUTE WS-HOURS = FUNCTION NUMVAL(BI-HOURS-RAW)
+                   COMPUTE WS-GSIS = FUNCTION NUMVAL(BI-GSIS-RAW)
+                   COMPUTE WS-PHILHEALTH = FUNCTION NUMVAL(BI-PHIL-RAW)
+                   COMPUTE WS-PAGIBIG = FUNCTION NUMVAL(BI-PAGIBIG-RAW)
+                   COMPUTE WS-TAX = FUNCTION NUMVAL(BI-TAX-RAW)
+
+                   COMPUTE WS-GROSS-SALARY = WS-RATE * WS-HOURS
+                   COMPUTE WS-TOTAL-DEDUCTIONS = WS-GSIS + WS-PHILHEALTH
+                           + WS-PAGIBIG + WS-TAX
+
+                   IF WS-TOTAL-DEDUCTIONS > WS-GROSS-SALARY
+                       DISPLAY "BATCH: SKIPPING " IN-EMP-NO
+                           " - DEDUCTIONS EXCEED GROSS PAY"
+                   ELSE
+                       COMPUTE WS-NET-PAY = WS-GROSS-SALARY -
+                                            WS-TOTAL-DEDUCTIONS
+                       PERFORM COMMIT-DETAIL-RTN
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-BATCH-NUMERICS-RTN.
+           MOVE 'Y' TO WS-BATCH-VALID
+           IF FUNCTION TEST-NUMVAL(BI-RATE-RAW) NOT = 0
+               MOVE 'N' TO WS-BATCH-VALID
+           END-IF
+           IF FUNCTION TEST-NUMVAL(BI-HOURS-RAW) NOT = 0
+               MOVE 'N' TO WS-BATCH-VALID
+           END-IF
+           IF FUNCTION TEST-NUMVAL(BI-GSIS-RAW) NOT = 0
+               MOVE 'N' TO WS-BATCH-VALID
+           END-IF
+           IF FUNCTION TEST-NUMVAL(BI-PHIL-RAW) NOT = 0
+               MOVE 'N' TO WS-BATCH-VALID
+           END-IF
+           IF FUNCTION TEST-NUMVAL(BI-PAGIBIG-RAW) NOT = 0
+               MOVE 'N' TO WS-BATCH-VALID
+           END-IF
+           IF FUNCTION TEST-NUMVAL(BI-TAX-RAW) NOT = 0
+               MOVE 'N' TO WS-BATCH-VALID
+           END-IF.
 
        GET-RATE.
            MOVE 'N' TO WS-VALID-INPUT
