@@ -18,6 +18,19 @@
             ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO "OUTFILE.TXT"
             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-IN ASSIGN TO "YTD.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-YTD-STATUS.
+           SELECT YTD-OUT ASSIGN TO "YTD-OUT-EDWARD.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIPS-EDWARD.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPTTOT-FILE ASSIGN TO "DEPTTOT-OUT-EDWARD.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-DEPTTOT-STATUS.
+           SELECT TAXTABLE-FILE ASSIGN TO "TAXTABLE.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-TAXTABLE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -45,6 +58,45 @@
        01  OUTREC.
            05 FILLER PIC X(80).
 
+       FD  YTD-IN.
+       01  YTD-IN-REC.
+           05 YTD-IN-EMPNO    PIC X(10).
+           05 FILLER          PIC X(1).
+           05 YTD-IN-GROSS    PIC 9(9)V99.
+           05 FILLER          PIC X(1).
+           05 YTD-IN-NET      PIC 9(9)V99.
+
+       FD  YTD-OUT.
+       01  YTD-OUT-REC.
+           05 YTD-OUT-EMPNO   PIC X(10).
+           05 FILLER          PIC X(1).
+           05 YTD-OUT-GROSS   PIC 9(9)V99.
+           05 FILLER          PIC X(1).
+           05 YTD-OUT-NET     PIC 9(9)V99.
+
+       FD  PAYSLIP-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS PAYSLIP-REC.
+       01  PAYSLIP-REC.
+           05 FILLER PIC X(80).
+
+       FD  DEPTTOT-FILE.
+       01  DEPTTOT-REC.
+           05 DT-PROGRAM      PIC X(10).
+           05 DT-RUNSTAMP     PIC X(14).
+           05 DT-DEPT-CODE    PIC X(1).
+           05 DT-DEPT-NAME    PIC X(20).
+           05 DT-EMP-COUNT    PIC 9(4).
+           05 DT-FAC-COUNT    PIC 9(4).
+           05 DT-NET-PAY      PIC 9(9)V99.
+
+       FD  TAXTABLE-FILE.
+       01  TAXTABLE-REC.
+           05 TT-LIMIT        PIC 9(7)V99.
+           05 FILLER          PIC X.
+           05 TT-RATE         PIC V99.
+
        WORKING-STORAGE SECTION.
 
        01  HD1-REC.
@@ -95,6 +147,37 @@
            05 NET-PAY-OUT       PIC Z,ZZ9.99.
            05 FILLER        PIC X(12) VALUE SPACES.
 
+       01  PS-LINE-1.
+           05 FILLER        PIC X(9) VALUE "Payslip: ".
+           05 PS-EMPNO-OUT  PIC X(10).
+           05 FILLER        PIC X(61) VALUE SPACES.
+
+       01  PS-LINE-2.
+           05 FILLER        PIC X(6) VALUE "Name: ".
+           05 PS-EMPNAME-OUT PIC X(25).
+           05 FILLER        PIC X(49) VALUE SPACES.
+
+       01  PS-LINE-3.
+           05 FILLER        PIC X(14) VALUE "Gross Salary: ".
+           05 FILLER        PIC X VALUE "P".
+           05 PS-GROSS-OUT  PIC Z,ZZZ,ZZ9.99.
+           05 FILLER        PIC X(4) VALUE SPACES.
+           05 FILLER        PIC X(11) VALUE "Deduction: ".
+           05 FILLER        PIC X VALUE "P".
+           05 PS-DED-OUT    PIC Z,ZZZ,ZZ9.99.
+           05 FILLER        PIC X(26) VALUE SPACES.
+
+       01  PS-LINE-4.
+           05 FILLER        PIC X(10) VALUE "Net Pay : ".
+           05 FILLER        PIC X VALUE "P".
+           05 PS-NET-OUT    PIC Z,ZZZ,ZZ9.99.
+           05 FILLER        PIC X(57) VALUE SPACES.
+
+       01  PS-BLANK-LINE.
+           05 FILLER        PIC X(80) VALUE SPACES.
+
+       01  WS-PAYSLIP-CTR   PIC 9(4) VALUE 0.
+
        01  D-NAME.
            05 FILLER     PIC X VALUE SPACE.
            05 DEPT-NAME  PIC X(17) VALUE "Department Name: ".
@@ -146,6 +229,31 @@
             05 WS-HOURS           PIC 9(5)V99.
             05 WS-RATE            PIC 9(5)V99.
 
+       01  WS-DEPTTOT-STATUS     PIC XX VALUE SPACES.
+       01  WS-TAXTABLE-STATUS    PIC XX VALUE SPACES.
+       01  WS-TAXTABLE-EOF       PIC X(3) VALUE 'NO '.
+       01  WS-TAXTABLE-COUNT     PIC 9 VALUE 0.
+       01  WS-RUN-STAMP          PIC X(14) VALUE SPACES.
+
+       01  WS-YTD-STATUS         PIC XX VALUE SPACES.
+       01  WS-YTD-EOF            PIC X(3) VALUE 'NO '.
+       01  WS-YTD-COUNT          PIC 9(4) VALUE 0.
+       01  WS-YTD-IDX            PIC 9(4) VALUE 0.
+       01  WS-YTD-FOUND          PIC X(3) VALUE 'NO '.
+
+       01  YTD-TABLE.
+           05 YTD-ENTRY OCCURS 500 TIMES.
+              10 YTD-EMPNO       PIC X(10).
+              10 YTD-GROSS       PIC 9(9)V99.
+              10 YTD-NET         PIC 9(9)V99.
+
+       01  WS-TAX-IDX            PIC 9 VALUE 0.
+
+       01  TAX-RATE-TABLE.
+           05 TAX-BRACKET OCCURS 4 TIMES.
+              10 BRACKET-LIMIT   PIC 9(7)V99.
+              10 BRACKET-RATE    PIC V99.
+
        PROCEDURE DIVISION.
        MAIN-RTN.
            PERFORM INIT-RTN THRU INIT-END.
@@ -164,12 +272,111 @@
        INIT-RTN.
            OPEN INPUT INFILE.
            OPEN OUTPUT OUTFILE.
+           OPEN OUTPUT PAYSLIP-FILE.
            WRITE OUTREC FROM HD1-REC.
            WRITE OUTREC FROM HD2-REC.
            WRITE OUTREC FROM HD3-REC AFTER ADVANCING 2 LINES.
            MOVE 0 TO TDEPT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-STAMP.
+           PERFORM LOAD-YTD-RTN.
+           PERFORM INIT-TAX-TABLE.
+           PERFORM DEPTTOT-OPEN-RTN.
        INIT-END.
 
+       DEPTTOT-OPEN-RTN.
+           OPEN OUTPUT DEPTTOT-FILE.
+
+       WRITE-DEPTTOT-RTN.
+           MOVE SPACES TO DEPTTOT-REC.
+           MOVE 'EDWARD' TO DT-PROGRAM.
+           MOVE WS-RUN-STAMP TO DT-RUNSTAMP.
+           MOVE TDEPT TO DT-DEPT-CODE.
+           MOVE DEPT-NAME-OUT TO DT-DEPT-NAME.
+           MOVE EMP-CTR TO DT-EMP-COUNT.
+           MOVE FAC-CTR TO DT-FAC-COUNT.
+           MOVE DEPT-NETPAY TO DT-NET-PAY.
+           WRITE DEPTTOT-REC.
+
+       INIT-TAX-TABLE.
+           OPEN INPUT TAXTABLE-FILE.
+           IF WS-TAXTABLE-STATUS = '00'
+               PERFORM UNTIL WS-TAXTABLE-EOF = 'YES'
+                   READ TAXTABLE-FILE
+                       AT END MOVE 'YES' TO WS-TAXTABLE-EOF
+                   END-READ
+                   IF WS-TAXTABLE-EOF NOT = 'YES' AND WS-TAXTABLE-COUNT < 4
+                       ADD 1 TO WS-TAXTABLE-COUNT
+                       MOVE TT-LIMIT TO BRACKET-LIMIT(WS-TAXTABLE-COUNT)
+                       MOVE TT-RATE TO BRACKET-RATE(WS-TAXTABLE-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE TAXTABLE-FILE
+           END-IF.
+           IF WS-TAXTABLE-COUNT < 4
+               PERFORM INIT-TAX-TABLE-DEFAULTS
+           END-IF.
+
+       INIT-TAX-TABLE-DEFAULTS.
+           MOVE 7000.00 TO BRACKET-LIMIT(1).
+           MOVE 0.10    TO BRACKET-RATE(1).
+           MOVE 10000.00 TO BRACKET-LIMIT(2).
+           MOVE 0.15    TO BRACKET-RATE(2).
+           MOVE 15000.00 TO BRACKET-LIMIT(3).
+           MOVE 0.20    TO BRACKET-RATE(3).
+           MOVE 9999999.99 TO BRACKET-LIMIT(4).
+           MOVE 0.25    TO BRACKET-RATE(4).
+
+       LOAD-YTD-RTN.
+           OPEN INPUT YTD-IN
+           IF WS-YTD-STATUS = '00'
+               PERFORM UNTIL WS-YTD-EOF = 'YES'
+                   READ YTD-IN
+                      AT END MOVE 'YES' TO WS-YTD-EOF
+                   END-READ
+                   IF WS-YTD-EOF NOT = 'YES' AND WS-YTD-COUNT < 500
+                       ADD 1 TO WS-YTD-COUNT
+                       MOVE YTD-IN-EMPNO TO YTD-EMPNO(WS-YTD-COUNT)
+                       MOVE YTD-IN-GROSS TO YTD-GROSS(WS-YTD-COUNT)
+                       MOVE YTD-IN-NET TO YTD-NET(WS-YTD-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE YTD-IN
+           END-IF.
+
+       UPDATE-YTD-RTN.
+           MOVE 'NO' TO WS-YTD-FOUND
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               IF YTD-EMPNO(WS-YTD-IDX) = EMPNO-IN
+                   ADD GROSS-SALARY OF CALC-FIELDS
+                       TO YTD-GROSS(WS-YTD-IDX)
+                   ADD NET-PAY OF CALC-FIELDS TO YTD-NET(WS-YTD-IDX)
+                   MOVE 'YES' TO WS-YTD-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-YTD-FOUND = 'NO' AND WS-YTD-COUNT < 500
+               ADD 1 TO WS-YTD-COUNT
+               MOVE EMPNO-IN TO YTD-EMPNO(WS-YTD-COUNT)
+               MOVE GROSS-SALARY OF CALC-FIELDS
+                   TO YTD-GROSS(WS-YTD-COUNT)
+               MOVE NET-PAY OF CALC-FIELDS
+                   TO YTD-NET(WS-YTD-COUNT)
+           END-IF.
+
+       WRITE-YTD-RTN.
+           OPEN OUTPUT YTD-OUT
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-YTD-COUNT
+               MOVE SPACES TO YTD-OUT-REC
+               MOVE YTD-EMPNO(WS-YTD-IDX) TO YTD-OUT-EMPNO
+               MOVE YTD-GROSS(WS-YTD-IDX) TO YTD-OUT-GROSS
+               MOVE YTD-NET(WS-YTD-IDX) TO YTD-OUT-NET
+               WRITE YTD-OUT-REC
+           END-PERFORM
+           CLOSE YTD-OUT.
+           DISPLAY "EDWARD: YTD UPDATED - PROMOTE YTD-OUT-EDWARD.DAT "
+               "TO YTD.DAT BEFORE THE NEXT PAYROLL RUN".
+
        READ-RTN.
             READ INFILE
                AT END
@@ -185,6 +392,7 @@
                PERFORM DEPT-BREAK-RTN THRU DEPT-END.
 
            PERFORM CALC-PAY-RTN THRU CALC-END.
+           PERFORM UPDATE-YTD-RTN.
 
            IF ETYPE-IN = "Fa"
                MOVE "Faculty"   TO ETYPE-OUT
@@ -201,22 +409,44 @@
            ADD 1       TO EMP-CTR.
            ADD NET-PAY OF CALC-FIELDS TO DEPT-NETPAY.
 
+           PERFORM WRITE-PAYSLIP-RTN.
+
            PERFORM READ-RTN THRU READ-END.
        PROCESS-END.
 
+       WRITE-PAYSLIP-RTN.
+           IF WS-PAYSLIP-CTR > 0
+               WRITE PAYSLIP-REC FROM PS-BLANK-LINE
+           END-IF
+           ADD 1 TO WS-PAYSLIP-CTR.
+           MOVE EMPNO-IN TO PS-EMPNO-OUT.
+           WRITE PAYSLIP-REC FROM PS-LINE-1.
+           MOVE EMPNAME-IN TO PS-EMPNAME-OUT.
+           WRITE PAYSLIP-REC FROM PS-LINE-2.
+           MOVE GROSS-SALARY OF CALC-FIELDS TO PS-GROSS-OUT.
+           MOVE DEDUCTION OF CALC-FIELDS TO PS-DED-OUT.
+           WRITE PAYSLIP-REC FROM PS-LINE-3.
+           MOVE NET-PAY OF CALC-FIELDS TO PS-NET-OUT.
+           WRITE PAYSLIP-REC FROM PS-LINE-4.
+
        CALC-PAY-RTN.
            MOVE FUNCTION NUMVAL(HOURS-STR) TO WS-HOURS.
            MOVE FUNCTION NUMVAL(RATE-STR) TO WS-RATE.
-           COMPUTE GROSS-SALARY OF CALC-FIELDS = WS-HOURS * WS-RATE.
-
-           IF GROSS-SALARY OF CALC-FIELDS <= 7000
-               MOVE 0.10 TO DED-RATE
-           ELSE IF GROSS-SALARY OF CALC-FIELDS <= 10000
-               MOVE 0.15 TO DED-RATE
-           ELSE IF GROSS-SALARY OF CALC-FIELDS <= 15000
-               MOVE 0.20 TO DED-RATE
+
+           IF WS-HOURS > 40
+               COMPUTE GROSS-SALARY OF CALC-FIELDS =
+                   40 * WS-RATE + (WS-HOURS - 40) * WS-RATE * 1.5
            ELSE
-               MOVE 0.25 TO DED-RATE.
+               COMPUTE GROSS-SALARY OF CALC-FIELDS = WS-HOURS * WS-RATE
+           END-IF.
+
+           MOVE 1 TO WS-TAX-IDX
+           PERFORM UNTIL GROSS-SALARY OF CALC-FIELDS
+                   <= BRACKET-LIMIT(WS-TAX-IDX)
+                   OR WS-TAX-IDX >= 4
+               ADD 1 TO WS-TAX-IDX
+           END-PERFORM
+           MOVE BRACKET-RATE(WS-TAX-IDX) TO DED-RATE.
 
            COMPUTE DEDUCTION = GROSS-SALARY OF CALC-FIELDS * DED-RATE.
            COMPUTE NET-PAY OF CALC-FIELDS =
@@ -232,6 +462,7 @@
                MOVE DEPT-NETPAY TO TOTNPREC-OUT
                WRITE OUTREC FROM TOTNPREC AFTER ADVANCING 1 LINES
                ADD DEPT-NETPAY TO GRAND-NETPAY
+               PERFORM WRITE-DEPTTOT-RTN
                MOVE 0 TO EMP-CTR
                MOVE 0 TO FAC-CTR
                MOVE 0 TO DEPT-NETPAY.
@@ -240,6 +471,10 @@
                MOVE "Administration Staff" TO DEPT-NAME-OUT
            ELSE IF DEPTC-IN = "2"
                MOVE "Academic Staff" TO DEPT-NAME-OUT
+           ELSE IF DEPTC-IN = "3"
+               MOVE "IT/Maintenance" TO DEPT-NAME-OUT
+           ELSE
+               MOVE "Unknown Department" TO DEPT-NAME-OUT
            END-IF.
 
            WRITE OUTREC FROM D-NAME AFTER ADVANCING 2 LINES.
@@ -256,11 +491,16 @@
                 WRITE OUTREC FROM TOTFREC AFTER ADVANCING 1 LINES
                 MOVE DEPT-NETPAY TO TOTNPREC-OUT
                 WRITE OUTREC FROM TOTNPREC AFTER ADVANCING 1 LINES
-                ADD DEPT-NETPAY TO GRAND-NETPAY.
+                ADD DEPT-NETPAY TO GRAND-NETPAY
+                PERFORM WRITE-DEPTTOT-RTN.
        FINAL-DEPT-END.
 
        FINISH-RTN.
            MOVE GRAND-NETPAY TO GRAND-TOT-OUT.
            WRITE OUTREC FROM GRAND-TOT-REC AFTER ADVANCING 2 LINES.
-           CLOSE INFILE OUTFILE.
+           PERFORM WRITE-YTD-RTN.
+           CLOSE INFILE OUTFILE PAYSLIP-FILE DEPTTOT-FILE.
+           DISPLAY "EDWARD: DEPARTMENT TOTALS WRITTEN TO "
+               "DEPTTOT-OUT-EDWARD.DAT - APPEND TO DEPTTOT.DAT BEFORE "
+               "RUNNING PAYSUM IF THIS RUN SHOULD COUNT".
        FINISH-END.
